@@ -0,0 +1,132 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Traitement de nuit qui parcourt les contrats et passe
+      *          leur validite a 0 quand la regle de peremption a un an
+      *          (hors assurance vie) est atteinte.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. ContratExpiration.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 DateSysteme.
+         03 Annee PIC 99.
+         03 Mois PIC 99.
+         03 Jour PIC 99.
+
+       01 WS-CURRENT-DATE-DATA.
+         05 WS-CURRENT-DATE.
+           10 WS-CURRENT-YEAR PIC 9(4).
+
+       01 variablesIntermediairesContratsDates.
+         02 annees PIC s9(9).
+         02 mois PIC s9(9)v9(2).
+         02 jours PIC s9(9).
+       77 totalJours PIC s9(9).
+
+       01 contratCourant.
+         03 codeContrat PIC x(36).
+         03 AV PIC 9.
+         03 validite PIC 9.
+         03 dateSignature.
+           04 AAAA PIC 9(4).
+           04 MM PIC 9(2).
+           04 JJ PIC 9(2).
+
+       77 nbContratsExpires PIC 9(9) value 0.
+
+      * Déclaration des variables SQL Server
+       77 nomVariableEnvironnementCnx PIC x(20).
+       77 CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      **
+      * Traitement de nuit d'expiration des contrats
+      **
+       majExpirationContrats.
+           perform majExpirationContrats-init.
+           perform majExpirationContrats-trt.
+           perform majExpirationContrats-fin.
+
+       majExpirationContrats-init.
+           accept DateSysteme FROM DATE.
+           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA.
+      *    Connexion à la base de données
+           MOVE
+             "Trusted_Connection=yes;Database=stagePOECCobol;server=DESKTOP-G3KGIN3\SQLEXPRESS;factory=System.Data.SqlClient;"
+             to cnxDb.
+      *    Chaine de connexion surchargeable par variable d'environnement, pour ne pas recompiler a chaque poste/environnement
+           MOVE "STAGEPOEC_CNXDB" TO nomVariableEnvironnementCnx
+           DISPLAY nomVariableEnvironnementCnx UPON ENVIRONMENT-NAME
+           ACCEPT cnxDb FROM ENVIRONMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           exec sql
+               Connect using :CnxDb
+           end-exec.
+      *    Choix de l'autocommit
+           EXEC SQL
+               SET AUTOCOMMIT ON
+           End-EXEC.
+
+           EXEC sql
+             declare CursorContratsExpiration cursor for
+             select codeContrat, AV, validite, DAY(dateSignature), MONTH(dateSignature), YEAR(dateSignature)
+             from contrats
+             where validite = 1
+           END-EXEC
+           EXEC sql
+             open CursorContratsExpiration
+           END-EXEC.
+
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+      * Parcours de chaque contrat encore marqué valide et application de la même règle de péremption à
+      * un an que celle utilisée pour l'affichage (menuVisualisationContrats-trt), exception faite des
+      * assurances vie qui n'ont pas de péremption
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+       majExpirationContrats-trt.
+           perform until SQLCODE <> 0
+               EXEC sql
+                 fetch CursorContratsExpiration into :contratCourant.codeContrat, :contratCourant.AV, :contratCourant.validite,
+                      :contratCourant.dateSignature.JJ, :contratCourant.dateSignature.MM, :contratCourant.dateSignature.AAAA
+               END-EXEC
+               if SQLCODE >= 0 then
+                   subtract WS-CURRENT-YEAR from AAAA of dateSignature of contratCourant GIVING annees of variablesIntermediairesContratsDates
+                   subtract Mois of DateSysteme from MM of dateSignature of contratCourant GIVING mois of variablesIntermediairesContratsDates
+                   subtract jour of DateSysteme from JJ of dateSignature of contratCourant GIVING jours of variablesIntermediairesContratsDates
+                   multiply 365 by annees of variablesIntermediairesContratsDates GIVING totalJours
+                   multiply 30.58 by mois of variablesIntermediairesContratsDates GIVING mois of variablesIntermediairesContratsDates
+                   add mois of variablesIntermediairesContratsDates jours of variablesIntermediairesContratsDates to totalJours
+
+                   IF totalJours > 365 AND AV of contratCourant <> 1
+                       EXEC sql
+                         UPDATE contrats SET validite = 0 WHERE codeContrat = :contratCourant.codeContrat
+                       END-EXEC
+                       add 1 to nbContratsExpires
+                   END-IF
+               end-if
+           end-perform.
+
+       majExpirationContrats-fin.
+           EXEC sql
+             close CursorContratsExpiration
+           END-EXEC.
+           DISPLAY "Traitement termine. Contrats passes a invalide : " nbContratsExpires.
+           STOP RUN.
