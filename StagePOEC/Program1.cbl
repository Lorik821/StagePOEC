@@ -13,10 +13,22 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT ExportClients ASSIGN TO "EXPORT-CLIENTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExportContrats ASSIGN TO "EXPORT-CONTRATS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD ExportClients.
+       01 LigneExportClients PIC x(150).
+
+       FD ExportContrats.
+       01 LigneExportContrats PIC x(150).
+
        WORKING-STORAGE SECTION.
       *-----------------------
        01 DateSysteme.
@@ -66,12 +78,22 @@
        77 optionVisualisationDetCon PIC x(1).
        77 optionDeclaration PIC 9(1).
        77 optionSuppression PIC 9(1).
+       77 nbContratsActifs PIC 9(9).
+       77 nbSinistresContrat PIC 9(9).
+      *    Memorise le SQLCODE de l'insertion dans la table d'archives, pour ne supprimer l'original que si la copie a bien ete ecrite
+       77 sqlcodeArchivage PIC S9(9).
 
        77 optionModificationContrat PIC 9.
+       77 optionModificationSinistre PIC 9.
+       77 tmpTypeSinistreAvantModif PIC XX.
+       77 tmpPrejudiceAvantModif PIC 9(9).
 
        77 optionDetailClient PIC 9(1).
        77 optionDetailContrat PIC 9(1).
        77 optionDetailSinistre PIC 9(1).
+      *    Dediee au detail d'un contrat d'assurance vie (menuVisualisationContratsAssuranceVie-dtl) : doit rester
+      *    alphanumerique, contrairement a optionDetailContrat, pour pouvoir valoir 's' (page suivante)
+       77 optionDetailContratAV PIC x(1).
 
        77 optionCreationAssuranceVie PIC x(1).
        77 optionDefinitionSomme PIC 9.
@@ -159,6 +181,34 @@
 
        77 fillerREQSQL PIC x(5).
 
+      *    Etat du client/contrat avant modification, capture a l'ouverture de l'ecran de modification pour l'historique d'audit
+       01 clientAvantModif.
+         03 nomAvant PIC x(30).
+         03 prenomAvant PIC x(30).
+         03 dateNaissanceAvant.
+           04 AAAA PIC 9(4).
+           04 MM PIC 9(2).
+           04 JJ PIC 9(2).
+         03 adresseAvant PIC x(50).
+         03 codePostalAvant PIC x(5).
+         03 villeAvant PIC x(30).
+
+       01 contratAvantModif.
+         03 sinistresCouvertsAvant.
+           04 IT PIC 9.
+           04 PE PIC 9.
+           04 IA PIC 9.
+           04 MT PIC 9.
+           04 CHM PIC 9.
+         03 franchiseAvant.
+           04 FRIT PIC 9999.
+           04 FRPE PIC 9999.
+           04 FRIA PIC 9999.
+           04 FRMT PIC 9999.
+           04 FRCH PIC 9999.
+
+       77 heureAuditModif PIC 9(8).
+
        01 listeClient.
          02 indice OCCURS 50.
            03 client.
@@ -227,6 +277,11 @@
        77 indiceTab PIC 99.
        77 tailleTab PIC 99.
 
+      *    Nombre reel de clients trouves par la recherche, pour detecter quand la table listeClient (OCCURS 50) est trop petite
+       77 nbClientsTrouves PIC 9(9).
+       77 optionPauseCapacite PIC 9.
+       77 messageCapaciteDepassee PIC x(80).
+
        77 tmpIndiceTab PIC 99.
 
        77 indiceClient PIC 9.
@@ -240,6 +295,15 @@
        77 resContrats PIC x(80).
        77 optionVisualisationContrats PIC x.
 
+      *    Indicateur d'etat du curseur CursorContrats : seul le parcours client (menuVisualisationContrats) le declare/l'ouvre,
+      *    une recherche directe par numero (rechercheContrat-trt) n'en ouvre jamais. Les paragraphes de detail qui le ferment
+      *    temporairement doivent se baser sur cet indicateur plutot que de fermer/reouvrir un curseur qui peut ne pas exister.
+       77 CursorContratsOuvert PIC 9 value 0.
+       77 CursorContratsEtaitOuvert PIC 9 value 0.
+
+      *    Nombre reel de contrats trouves pour le client, pour detecter quand la table listeContrat (OCCURS 50) est trop petite
+       77 nbContratsTrouves PIC 9(9).
+
        77 optionVisualisationSinistres PIC x.
        77 sinistresTmpContrats PIC x(5).
        77 indiceSinistre PIC 99.
@@ -252,14 +316,34 @@
        77 indiceTabSinistre PIC 99.
        77 contratCouvreSinistre PIC 9.
        77 contratOK PIC 9.
+      *    Indique si la franchise restante du type de sinistre concerne suffit a couvrir le prejudice declare, avant toute soustraction
+       77 franchiseSuffisante PIC 9.
 
        77 rechercheBeneficiaire PIC 9 value 0.
+      *    Nombre reel de beneficiaires trouves pour le contrat, pour detecter quand la table beneficiaires (OCCURS 200) est trop petite
+       77 nbBeneficiairesTrouves PIC 9(9).
        77 tailleTabB PIC 9(6).
        77 NoLigneB PIC 99.
        77 indiceTabB PIC 9(6).
        77 optionConfirmationContrat PIC 9.
        77 NoLigneConfirmationAssuranceVie PIC 99.
 
+      *    Capital assure du contrat d'assurance vie et cumul des sommes deja attribuees aux beneficiaires
+       77 capitalAssureAssuranceVie PIC 9(9)v9(2).
+       77 totalSommesBeneficiairesAV PIC 9(9)v9(2) value 0.
+       77 tmpTotalSommesBeneficiairesAV PIC 9(9)v9(2).
+       77 sommeValideAV PIC x(1).
+
+      *    Detection de doublon a la creation d'un client (nom + prenom + date de naissance identiques)
+       77 nbClientsSimilaires PIC 9(5) value 0.
+       77 optionConfirmationDoublon PIC 9.
+       77 codeClientDoublon PIC x(36).
+
+      *    Reglement DC (deces) d'un contrat d'assurance vie : versement aux beneficiaires deja enregistres dans assurancesVie
+       77 contratRegleDC PIC 9.
+       77 totalSommeDC PIC 9(9)v9(2).
+       77 optionConfirmationPayoutDC PIC 9.
+
        77 pageCourante PIC 99.
        77 pagesTotales PIC 99.
        77 tmpPageCourante PIC 99.
@@ -272,6 +356,14 @@
        77 pagesTotalesSinistre PIC 99.
        77 tmpPageCouranteSinistres PIC 99.
 
+       77 pageCouranteB PIC 99.
+       77 pagesTotalesB PIC 99.
+       77 tmpPageCouranteB PIC 99.
+       77 optionIsB PIC x(2).
+
+       77 indiceTabExport PIC 9(6).
+       77 indiceTabExportContrats PIC 9(6).
+
        01 variablesIntermediaireAgeClient.
          02 differenceAnnee PIC 9(4).
          02 differenceMois PIC 9(2).
@@ -279,6 +371,15 @@
          02 ageEnJour PIC 9(5).
          02 tmpAgeEnJour PIC 9(5).
 
+      *    Age limite de souscription, exprime en jours, charge au demarrage
+      *    depuis la table parametres ; 23725 (365 * 65) si la table n'a pas la ligne
+       77 AgeLimiteSouscriptionJours PIC 9(5) value 23725.
+
+      *    Dates charniere au format AAAAMMJJ pour le calcul exact de l'age a la souscription
+       01 variablesDateAgeSouscription.
+         02 dateNaissanceClientAAAAMMJJ PIC 9(8).
+         02 dateSystemeAAAAMMJJ PIC 9(8).
+
        01 variablesIntermediaireContrats.
          02 IT PIC x(1) value 'n'.
          02 PE PIC x(1) value 'n'.
@@ -288,6 +389,8 @@
          02 AV PIC x(1) value 'n'.
 
        77 tmpDateCreaClient PIC x(10).
+       77 tmpDateNaissanceAvant PIC x(10).
+       77 tmpDateAuditModif PIC x(10).
 
        77 tmpCodeClient PIC x(36).
        77 tmpSomme PIC 9(9)v9(2). 
@@ -330,6 +433,7 @@
          02 chomage PIC x(2) value 'CH'.
 
       * Déclaration des variables SQL Server
+       77 nomVariableEnvironnementCnx PIC x(20).
        77 CNXDB STRING.
            EXEC SQL
                INCLUDE SQLCA
@@ -351,7 +455,10 @@
       *  10 line 3 col 74 from annee of DateSysteme.
          10 line 8 col 5 value "- 1 - Client".
          10 line 9 col 5 value "- 2 - Creation Client".
-         10 line 10 col 5 value "- 0 - Quitter ".
+         10 line 10 col 5 value "- 3 - Recherche par numero de contrat".
+         10 line 11 col 5 value "- 4 - Recherche par numero de sinistre".
+         10 line 12 col 5 value "- 5 - Suppression".
+         10 line 13 col 5 value "- 0 - Quitter ".
          10 line 18 col 5 value "Option : ".
 
       * Voir la continuite des variables options
@@ -373,6 +480,20 @@
          10 line 18 col 14 PIC 9 from Option1.
 
       *TRUC A RETROUVER
+       01 menu-definition-capital-assurance-vie background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 1 col 1 Blank Screen.
+         10 line 3 col 1 value " MENU DEFINITION CAPITAL ASSURANCE VIE ".
+         10 line 3 col 60 value " Date : ".
+         10 line 3 col 68 from jour of DateSysteme.
+         10 line 3 col 70 value "/".
+         10 line 3 col 71 from mois of DateSysteme.
+         10 line 3 col 73 value "/".
+         10 line 3 col 74 from WS-CURRENT-YEAR.
+         10 line 6 col 1 value "Capital assure du contrat - Partie entiere : ".
+         10 line 6 col 47 using tmpSommeEntiere.
+         10 line 7 col 1 value "Capital assure du contrat - Partie decimale (centimes) : ".
+         10 line 7 col 59 using tmpSommeDecimale.
+
        01 menu-creation-assurance-vie background-color is CouleurFondEcran foreground-color is CouleurCaractere.
          10 line 1 col 1 Blank Screen.
          10 line 3 col 1 value " Liste des beneficiaires selectionnes ".
@@ -383,11 +504,15 @@
          10 line 3 col 73 value "/".
          10 line 3 col 74 from WS-CURRENT-YEAR.
          10 line 17 col 5 value "Option : ".
+         10 line 17 col 60 value "Page ".
+         10 line 17 col 65 from pageCouranteB.
+         10 line 17 col 68 value "de ".
+         10 line 17 col 71 from pagesTotalesB.
          10 line 19 col 5 value "--------------------------------------------------------------------".
          10 line 20 col 5 value "- 1 - Ajouter beneficiaire deja enregistre                          ".
          10 line 21 col 5 value "- 2 - Ajouter beneficiaire non enregistre                           ".
          10 line 22 col 5 value "- 3 - Termine                                                       ".
-         10 line 23 col 5 value "- 0 - Annuler                                                       ".
+         10 line 23 col 5 value "- 0 - Annuler          - s - Page suivante                          ".
          10 line 24 col 5 value "--------------------------------------------------------------------".
 
        01 menu-recherche-client background-color is CouleurFondEcran foreground-color is CouleurCaractere.
@@ -436,6 +561,21 @@
          10 line 18 col 5 value "Option : ".
          10 line 18 col 14 PIC 9 from Option4.
 
+       01 menu-suppression background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 1 col 1 Blank Screen.
+         10 line 3 col 1 value " MENU SUPPRESSION ".
+         10 line 3 col 60 value " Date : ".
+         10 line 3 col 68 from jour of DateSysteme.
+         10 line 3 col 70 value "/".
+         10 line 3 col 71 from mois of DateSysteme.
+         10 line 3 col 73 value "/".
+         10 line 3 col 74 from WS-CURRENT-YEAR.
+         10 line 8 col 5 value "Code a supprimer : ".
+         10 line 8 col 25 using codeClient PIC X(36).
+         10 line 19 col 5 value "- 1 - Client / - 2 - Contrat / - 3 - Sinistre / - 0 - Annuler ".
+         10 line 18 col 5 value "Option : ".
+         10 line 18 col 14 PIC 9 using optionSuppression.
+
        01 menu-Crea-mod-client background-color is CouleurFondEcran foreground-color is CouleurCaractere.
          10 line 1 col 1 Blank Screen.
          10 line 3 col 1 value " MENU CLIENT/BENEFICIAIRE".
@@ -545,7 +685,7 @@
          10 line 20 col 5 value "--------------------------------------------------------------------".
          10 line 21 col 5 value "- Num - Selection du client        - c - contrat client             ".
          10 line 22 col 5 value "- 0 - Menu Precedant               - d - detail client              ".
-         10 line 23 col 5 value "- s - page suivante                                                 ".
+         10 line 23 col 5 value "- s - page suivante                 - e - exporter fichier          ".
          10 line 24 col 5 value "--------------------------------------------------------------------".
 
       *01 menu-Liste-Beneficiaire background-color is CouleurFondEcran foreground-color is CouleurCaractere.
@@ -633,7 +773,7 @@
          10 line 19 col 5 value "--------------------------------------------------------------------".
          10 line 20 col 5 value "- Num- Selection du contrat dans la liste                           ".
          10 line 21 col 5 value "- + - Creation d'un nouveau contrat                                 ".
-         10 line 22 col 5 value "- a - Creation d'une assurance vie                                  ".
+         10 line 22 col 5 value "- a - Creation d'une assurance vie        - e - exporter fichier    ".
          10 line 23 col 5 value "- 0 - Menu Contrat             - s - Pages suivantes                ".
          10 line 24 col 5 value "--------------------------------------------------------------------".
 
@@ -731,8 +871,12 @@
          10 Line 5 Col 66 from AAAA of dateNaissance.
          10 line 7 col 5 value " NOM         PRENOM        DATE DE NAISSANCE     SOMME ATTRIBUEE     ".
          10 line 18 col 5 value " Option : ".
+         10 line 18 col 60 value "Page ".
+         10 line 18 col 65 from pageCouranteB.
+         10 line 18 col 68 value "de ".
+         10 line 18 col 71 from pagesTotalesB.
          10 line 20 col 5 value "--------------------------------------------------------------------".
-         10 line 21 col 5 value "                                                                    ".
+         10 line 21 col 5 value "- 1 - Declarer un sinistre (deces)                                  ".
          10 line 22 col 5 value "- 0 - Retour                                                        ".
          10 line 23 col 5 value "- s - Page suivante                                                 ".
          10 line 24 col 5 value "--------------------------------------------------------------------".
@@ -908,7 +1052,7 @@
          10 line 18 col 5 value " Option : ".
          10 line 20 col 5 value "--------------------------------------------------------------------".
          10 line 21 col 5 value "- 0 - Menu Precedant                                                ".
-         10 line 22 col 5 value "                                                                    ".
+         10 line 22 col 5 value "- 1 - Modification                                                  ".
          10 line 23 col 5 value "                                                                    ".
          10 line 24 col 5 value "--------------------------------------------------------------------".
 
@@ -1003,11 +1147,11 @@
       *                        CouleurFondEcran,
       *                        CouleurCaractere
       *    end-call.
-       Menu.
+       Menu-Ppal.
            perform Menu-Init.
            perform Menu-Trt until option = 0.
            perform Menu-Fin.
-       
+
        Menu-Init.
            move 1 to option.
            accept DateSysteme FROM DATE.
@@ -1016,6 +1160,13 @@
            MOVE
              "Trusted_Connection=yes;Database=stagePOECCobol;server=DESKTOP-G3KGIN3\SQLEXPRESS;factory=System.Data.SqlClient;"
              to cnxDb.
+      *    Chaine de connexion surchargeable par variable d'environnement, pour ne pas recompiler a chaque poste/environnement
+           MOVE "STAGEPOEC_CNXDB" TO nomVariableEnvironnementCnx
+           DISPLAY nomVariableEnvironnementCnx UPON ENVIRONMENT-NAME
+           ACCEPT cnxDb FROM ENVIRONMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
            exec sql
                Connect using :CnxDb
            end-exec.
@@ -1024,7 +1175,12 @@
            EXEC SQL
                SET AUTOCOMMIT ON
            End-EXEC.
-       
+
+      *    Age limite de souscription : valeur de parametrage, 23725 jours (365 * 65) par defaut si la table n'a pas la ligne
+           EXEC sql
+             select valeur into :AgeLimiteSouscriptionJours from parametres where cle = 'AGE_LIMITE_SOUSCRIPTION_JOURS'
+           END-EXEC.
+
        Menu-Trt.
            move 0 to Option.
            display menu-principal.
@@ -1035,6 +1191,12 @@
                    perform rechercheClient
                when 2
                    perform creationClient
+               when 3
+                   perform rechercheContrat
+               when 4
+                   perform rechercheSinistre
+               when 5
+                   perform suppression
            end-evaluate.
 
        Menu-Fin.
@@ -1064,6 +1226,13 @@
                STRING codeClient of clientcourant '%' DELIMITED ' ' INTO fillerREQSQL
                STRING fillerREQSQL DELIMITED ' ' INTO fillerREQSQL
 
+      *        On compte d'abord le nombre reel de clients correspondant, pour pouvoir avertir si la table listeClient (OCCURS 50) est trop petite pour tout contenir
+               move 0 to nbClientsTrouves
+               EXEC sql
+                 select count(*) into :nbClientsTrouves from clients
+                 where nom = :clientCourant.nom OR codeClient like :fillerREQSQL OR prenom = :clientCourant.prenom
+               END-EXEC
+
                EXEC sql
                    declare CursorClient cursor for
                    select codeClient, nom, prenom, DAY(dateNaissance), MONTH(dateNaissance), YEAR(dateNaissance), adresse, codePostal, ville
@@ -1077,7 +1246,7 @@
                END-EXEC
                move 1 to indiceTab
                move 0 to tailleTab
-               perform until SQLCODE <> 0
+               perform until SQLCODE <> 0 OR tailleTab >= 50
                    EXEC sql
                      fetch CursorClient into :clientCourant.codeClient,
                      :clientCourant.nom, :clientCourant.prenom,
@@ -1099,6 +1268,13 @@
                        add 1 to tailleTab
                    end-if
                END-PERFORM
+
+      *        Si la recherche remonte plus de clients que la table ne peut en contenir, on previent au lieu de tronquer silencieusement
+               if nbClientsTrouves > 50
+                   STRING "Affichage des 50 premiers sur " nbClientsTrouves " resultats, affinez la recherche. ENTREE" INTO messageCapaciteDepassee
+                   Display messageCapaciteDepassee line 18 col 5
+                   accept optionPauseCapacite line 19 col 5
+               end-if
       *        EXEC SQL
       *          select codeClient, nom, prenom, DAY(dateNaissance), MONTH(dateNaissance), YEAR(dateNaissance) INTO :clientCourant.codeClient, :clientCourant.nom, :clientCourant.prenom, :clientCourant.dateNaissance.JJ,
       *          :clientCourant.dateNaissance.MM, :clientCourant.dateNaissance.AAAA
@@ -1123,6 +1299,103 @@
            END-EXEC.
            move 1 to option.
 
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+      * Recherche directe d'un contrat par numero de contrat
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+       rechercheContrat.
+           perform rechercheContrat-init.
+           perform rechercheContrat-trt until Recherche-Contrat-trt-Fin = 1.
+           perform rechercheContrat-fin.
+
+       rechercheContrat-init.
+           move 0 to Recherche-Contrat-trt-Fin.
+           initialize contratCourant.
+
+       rechercheContrat-trt.
+           move 0 to Option3.
+           initialize clientCourant.
+           display Menu-Recherche-contrat.
+           accept Menu-Recherche-contrat.
+           if codeClient of clientCourant <> spaces then
+               EXEC sql
+                 select codeContrat, codeClient, DAY(dateSignature), MONTH(dateSignature), YEAR(dateSignature), IT, PE, IA, MT, CH, AV, FRIT, FRPE, FRIA, FRMT, FRCH
+                 into :contratCourant.codeContrat, :contratCourant.refCodeClient, :contratCourant.dateSignature.JJ, :contratCourant.dateSignature.MM, :contratCourant.dateSignature.AAAA,
+                 :contratCourant.sinistresCouverts.IT, :contratCourant.sinistresCouverts.PE, :contratCourant.sinistresCouverts.IA, :contratCourant.sinistresCouverts.MT,
+                 :contratCourant.sinistresCouverts.CHM, :contratCourant.sinistresCouverts.AV, :contratCourant.franchise.FRIT, :contratCourant.franchise.FRPE,
+                 :contratCourant.franchise.FRIA, :contratCourant.franchise.FRMT, :contratCourant.franchise.FRCH
+                 from contrats
+                 where codeContrat = :clientCourant.codeClient
+               END-EXEC
+
+               if SQLCODE >= 0 then
+                   EXEC sql
+                     select codeClient, nom, prenom, DAY(dateNaissance), MONTH(dateNaissance), YEAR(dateNaissance), adresse, codePostal, ville
+                     into :clientCourant.codeClient, :clientCourant.nom, :clientCourant.prenom, :clientCourant.dateNaissance.JJ, :clientCourant.dateNaissance.MM,
+                     :clientCourant.dateNaissance.AAAA, :clientCourant.adresse, :clientCourant.codePostal, :clientCourant.ville
+                     from clients
+                     where codeClient = :contratCourant.refCodeClient
+                   END-EXEC
+                   if AV of sinistresCouverts of contratCourant = 0
+                       perform menuVisualisationContrats-dtl
+                   else if AV of sinistresCouverts of contratCourant = 1
+                       perform menuVisualisationContratsAssuranceVie-dtl
+                   end-if
+               else
+                   DISPLAY "Aucun contrat ne correspond a ce numero. APPUYEZ SUR ENTREE" line 18 col 5
+                   accept Option3
+               end-if
+           else
+               move 1 to Recherche-Contrat-trt-Fin
+           end-if.
+
+       rechercheContrat-fin.
+           move 1 to option.
+
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+      * Recherche directe d'un sinistre par numero de sinistre
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+       rechercheSinistre.
+           perform rechercheSinistre-init.
+           perform rechercheSinistre-trt until Recherche-Sinistre-trt-Fin = 1.
+           perform rechercheSinistre-fin.
+
+       rechercheSinistre-init.
+           move 0 to Recherche-Sinistre-trt-Fin.
+           initialize sinistreCourant.
+
+       rechercheSinistre-trt.
+           move 0 to Option4.
+           initialize clientCourant.
+           display Menu-Recherche-sinistre.
+           accept Menu-Recherche-sinistre.
+           if codeClient of clientCourant <> spaces then
+               EXEC sql
+                 select codeSinistre, codeClient, codeContrat, typeSinistre, DAY(dateDuSinistre), MONTH(dateDuSinistre), YEAR(dateDuSinistre), prejudice, remboursable
+                 into :sinistreCourant.codeSinistre, :sinistreCourant.refCodeClient, :sinistreCourant.refCodeContrat, :sinistreCourant.typeSinistre,
+                 :sinistreCourant.dateSinistre.JJ, :sinistreCourant.dateSinistre.MM, :sinistreCourant.dateSinistre.AAAA, :sinistreCourant.prejudice, :sinistreCourant.remboursable
+                 from sinistres
+                 where codeSinistre = :clientCourant.codeClient
+               END-EXEC
+
+               if SQLCODE >= 0 then
+                   EXEC sql
+                     select codeClient, nom, prenom, DAY(dateNaissance), MONTH(dateNaissance), YEAR(dateNaissance), adresse, codePostal, ville
+                     into :clientCourant.codeClient, :clientCourant.nom, :clientCourant.prenom, :clientCourant.dateNaissance.JJ, :clientCourant.dateNaissance.MM,
+                     :clientCourant.dateNaissance.AAAA, :clientCourant.adresse, :clientCourant.codePostal, :clientCourant.ville
+                     from clients
+                     where codeClient = :sinistreCourant.refCodeClient
+                   END-EXEC
+                   perform menuVisualisationSinistres-dtl
+               else
+                   DISPLAY "Aucun sinistre ne correspond a ce numero. APPUYEZ SUR ENTREE" line 18 col 5
+                   accept Option4
+               end-if
+           else
+               move 1 to Recherche-Sinistre-trt-Fin
+           end-if.
+
+       rechercheSinistre-fin.
+           move 1 to option.
 
       ** * ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
       * Visualisation des contrats du client courant
@@ -1145,7 +1418,7 @@
            if tailleTabSinistres = 0 then
                EXEC sql
                  declare CursorSinistres cursor for
-                 select codeSinistre, codeClient, codeContrat, typeSinistre, DAY(dateDuSinistre), MONTH(dateDuSinistre), YEAR(dateDuSinistre), prejudice
+                 select codeSinistre, codeClient, codeContrat, typeSinistre, DAY(dateDuSinistre), MONTH(dateDuSinistre), YEAR(dateDuSinistre), prejudice, remboursable
                  from sinistres
                  where codeClient = :clientCourant.codeClient
                  order by dateDuSinistre
@@ -1158,7 +1431,7 @@
                perform until SQLCODE <> 0
                    EXEC sql
                      fetch CursorSinistres into :sinistreCourant.codeSinistre, :sinistreCourant.refCodeClient, :sinistreCourant.refCodeContrat, :sinistreCourant.typeSinistre,
-                          :sinistreCourant.dateSinistre.JJ, :sinistreCourant.dateSinistre.MM, :sinistreCourant.dateSinistre.AAAA, :sinistreCourant.prejudice
+                          :sinistreCourant.dateSinistre.JJ, :sinistreCourant.dateSinistre.MM, :sinistreCourant.dateSinistre.AAAA, :sinistreCourant.prejudice, :sinistreCourant.remboursable
                    END-EXEC
                    if SQLCODE >= 0 then
                        move corresponding sinistreCourant to sinistre of listeSinistre(indiceSinistre)
@@ -1204,19 +1477,7 @@
                      resSinistres
                    DISPLAY resSinistres line NoLigneSinistre col 1
 
-      *            subtract prejudice of sinistre(indiceTabSinistre) FROM FR
-                   evaluate typeSinistre of sinistre(indiceTabSinistre)
-                       WHEN 'IT'
-                           subtract prejudice of sinistre(indiceTabSinistre) FROM FRIT of contratCourant GIVING remboursable of sinistre(indiceTabSinistre)
-                       WHEN 'PE'
-                           subtract prejudice of sinistre(indiceTabSinistre) FROM FRPE of contratCourant GIVING remboursable of sinistre(indiceTabSinistre)
-                       WHEN 'IA'
-                           subtract prejudice of sinistre(indiceTabSinistre) FROM FRIA of contratCourant GIVING remboursable of sinistre(indiceTabSinistre)
-                       WHEN 'MT'
-                           subtract prejudice of sinistre(indiceTabSinistre) FROM FRMT of contratCourant GIVING remboursable of sinistre(indiceTabSinistre)
-                       WHEN 'CH'
-                           subtract prejudice of sinistre(indiceTabSinistre) FROM FRCH of contratCourant GIVING remboursable of sinistre(indiceTabSinistre)
-                   end-evaluate
+      *            Le remboursable est désormais une valeur persistée en base au moment de la déclaration du sinistre (cf declarationSinistre-trt), il n'y a donc plus besoin de le recalculer ici
 
                    add 1 to indiceTabSinistre
                    add 1 to NoLigneSinistre
@@ -1256,6 +1517,11 @@
        menuVisualisationSinistres-dtl.
            display menu-detail-sinistre.
            accept optionDetailSinistre line 18 col 16.
+           if optionDetailSinistre = 1
+               perform modificationSinistre
+           else
+               continue
+           end-if.
 
       ** * ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
       * Visualisation des contrats du client courant
@@ -1277,6 +1543,13 @@
            add 1 to pagesTotalesContrats.
            move 1 to indiceTabContrats.
 
+      *    Nombre reel de contrats du client, pour detecter quand la table listeContrat (OCCURS 50) est trop petite
+           move 0 to nbContratsTrouves.
+           EXEC sql
+             select count(*) into :nbContratsTrouves from contrats
+             where codeClient = :clientCourant.codeClient
+           END-EXEC.
+
       *    Déclaration du curseur pour récupérer les contrats du client selectionné
            EXEC sql
               declare CursorContrats cursor for
@@ -1294,10 +1567,11 @@
            EXEC sql
              open CursorContrats
            END-EXEC.
+           move 1 to CursorContratsOuvert.
 
       *    Execution du traitement ; recuperation des contrats pour le client donné puis rangement dans la liste des contrats (le tableau)
            if tailleTabContrats = 0 then
-               perform until SQLCODE <> 0
+               perform until SQLCODE <> 0 OR tailleTabContrats >= 50
                    EXEC sql
                      fetch CursorContrats into :contratCourant.codeContrat,
                      :contratCourant.dateSignature.JJ, :contratCourant.dateSignature.MM, :contratCourant.dateSignature.AAAA,
@@ -1315,6 +1589,13 @@
                        add 1 to tailleTabContrats
                    end-if
                end-perform
+
+      *        Si le client a plus de contrats que la table ne peut en contenir, on previent au lieu de tronquer silencieusement
+               if nbContratsTrouves > 50
+                   STRING "Affichage des 50 premiers sur " nbContratsTrouves " contrats, affinez la recherche. ENTREE" INTO messageCapaciteDepassee
+                   Display messageCapaciteDepassee line 18 col 5
+                   accept optionPauseCapacite line 19 col 5
+               end-if
            end-if.
 
       *    Plus qu 'à effectuer l' affichage ; pour ce faire, il faudra calculer la franchiose du contrat et l 'afficher en sachant que les contrats ont une validité d'un an.
@@ -1374,8 +1655,8 @@
 
       *            Création et affichage de la ligne du contrat
                    STRING NoLigneVisibleContrat "    " tmpCodeContrat "      " IT of variablesIntermediaireContrats "      " PE of variablesIntermediaireContrats "      " IA of variablesIntermediaireContrats "      " MT of
-                     variablesIntermediaireContrats "      " CHM of variablesIntermediaireContrats "      " AV of variablesIntermediaireContrats  "       " JJ of dateSignature of indice(indiceTabContrats) "/" MM of dateSignature of indice(indiceTabContrats
-                     ) "/" AAAA of dateSignature of indice(indiceTabContrats) "    " str INTO resContrats
+                     variablesIntermediaireContrats "      " CHM of variablesIntermediaireContrats "      " AV of variablesIntermediaireContrats  "       " JJ of dateSignature of indice(indiceTabContrats) "/" MM of
+                     dateSignature of indice(indiceTabContrats) "/" AAAA of dateSignature of indice(indiceTabContrats) "    " str INTO resContrats
                    DISPLAY resContrats line NoLigneContrat col 1
 
                    add 1 to indiceTabContrats
@@ -1386,21 +1667,21 @@
            initialize optionIsContrats.
            perform until optionIsContrats = 'ok'
                accept optionVisualisationContrats line 17 col 20
+
+               if optionVisualisationContrats = 'e'
+                   perform exporterListeContrats
+               end-if
+
                if optionVisualisationContrats = 's' AND pageCouranteContrats < pagesTotalesContrats
                    move 'ok' to optionIsContrats
                    add 1 to pageCouranteContrats
                else if optionVisualisationContrats = '+'
-      *            Calcul pour déterminer si le client a le droit de signer un nouveau contrat ; l'âge limite étant de 65 ans
-                   subtract AAAA of dateNaissance of clientCourant from WS-CURRENT-YEAR GIVING differenceAnnee of variablesIntermediaireAgeClient
-                   subtract MM of dateNaissance of clientCourant from Mois of DateSysteme GIVING differenceMois of variablesIntermediaireAgeClient
-                   subtract JJ of dateNaissance of clientCourant from jour of DateSysteme GIVING differenceJour of variablesIntermediaireAgeClient
-                   multiply 365 by differenceAnnee GIVING ageEnJour
-                   multiply 30.58 by differenceMois GIVING tmpAgeEnJour
-                   add tmpAgeEnJour to ageEnJour
-                   add differenceJour to ageEnJour
-
-      *            23725 correspond au nombre de jour pour avoir 65 ans
-                   if ageEnJour < 23725 then
+      *            Calcul pour déterminer si le client a le droit de signer un nouveau contrat ; l'âge limite est AgeLimiteSouscriptionJours
+                   STRING AAAA of dateNaissance of clientCourant MM of dateNaissance of clientCourant JJ of dateNaissance of clientCourant INTO dateNaissanceClientAAAAMMJJ
+                   STRING WS-CURRENT-YEAR Mois of DateSysteme jour of DateSysteme INTO dateSystemeAAAAMMJJ
+                   subtract FUNCTION INTEGER-OF-DATE(dateNaissanceClientAAAAMMJJ) from FUNCTION INTEGER-OF-DATE(dateSystemeAAAAMMJJ) GIVING ageEnJour
+
+                   if ageEnJour < AgeLimiteSouscriptionJours then
                        perform creationContrat
                        perform menuVisualisationContrats
                        move tailleTabContrats to indiceTabContrats
@@ -1410,17 +1691,12 @@
                        accept optionVisualisationContrats
                        move 'ok' to optionIsContrats
                else if optionVisualisationContrats = 'a'
-      *            Calcul pour déterminer si le client a le droit de signer un nouveau contrat ; l 'âge limite étant de 65 ans
-                   subtract AAAA of dateNaissance of clientCourant from WS-CURRENT-YEAR GIVING differenceAnnee of variablesIntermediaireAgeClient
-                   subtract MM of dateNaissance of clientCourant from Mois of DateSysteme GIVING differenceMois of variablesIntermediaireAgeClient
-                   subtract JJ of dateNaissance of clientCourant from jour of DateSysteme GIVING differenceJour of variablesIntermediaireAgeClient
-                   multiply 365 by differenceAnnee GIVING ageEnJour
-                   multiply 30.58 by differenceMois GIVING tmpAgeEnJour
-                   add tmpAgeEnJour to ageEnJour
-                   add differenceJour to ageEnJour
-
-      *            23725 correspond au nombre de jour pour avoir 65 ans
-                   if ageEnJour < 23725 then
+      *            Calcul pour déterminer si le client a le droit de signer un nouveau contrat ; l'âge limite est AgeLimiteSouscriptionJours
+                   STRING AAAA of dateNaissance of clientCourant MM of dateNaissance of clientCourant JJ of dateNaissance of clientCourant INTO dateNaissanceClientAAAAMMJJ
+                   STRING WS-CURRENT-YEAR Mois of DateSysteme jour of DateSysteme INTO dateSystemeAAAAMMJJ
+                   subtract FUNCTION INTEGER-OF-DATE(dateNaissanceClientAAAAMMJJ) from FUNCTION INTEGER-OF-DATE(dateSystemeAAAAMMJJ) GIVING ageEnJour
+
+                   if ageEnJour < AgeLimiteSouscriptionJours then
                        perform creationAssuranceVie
                        perform menuVisualisationContrats
                        move tailleTabContrats to indiceTabContrats
@@ -1474,13 +1750,25 @@
 
        menuVisualisationContratsAssuranceVie-dtl.
       *    Ici j'utilise la structure assureVie en tant que structure transit entre le curseur et le tableau
-           display menu-Visualisation-contrat-assurance-Vie.
            move 0 to optionDetailContrat.
            move 0 to tailleTabB.
            move 1 to tmpIndiceTab.
+      *    CursorContrats n'est ouvert que depuis le parcours client (menuVisualisationContrats) ; une recherche directe
+      *    par numero (rechercheContrat-trt) arrive ici sans jamais l'avoir ouvert, donc on ne le ferme/reouvre que s'il l'etait
+           move CursorContratsOuvert to CursorContratsEtaitOuvert.
+           if CursorContratsOuvert = 1
+               EXEC sql
+                 close CursorContrats
+               end-exec
+               move 0 to CursorContratsOuvert
+           end-if.
+
+      *    On compte d'abord le nombre reel de beneficiaires enregistres, pour pouvoir avertir si la table beneficiaires (OCCURS 200) est trop petite pour tout contenir
+           move 0 to nbBeneficiairesTrouves.
            EXEC sql
-             close CursorContrats
-           end-exec.
+             select count(*) into :nbBeneficiairesTrouves from assurancesVie
+             where codeContrat = :contratCourant.codeContrat
+           END-EXEC.
 
       *    On récupère le codeClient et la somme pour chaque bénéficiaire du contrat d'assurance vie du clientCourant
            EXEC sql
@@ -1494,7 +1782,7 @@
              open CursorAssuranceVie
            END-EXEC.
 
-           perform until SQLCODE <> 0
+           perform until SQLCODE <> 0 OR tailleTabB >= 200
                EXEC sql
                    fetch CursorAssuranceVie into :assureVie.codeClientV, :assureVie.somme
                END-EXEC
@@ -1511,6 +1799,13 @@
              close CursorAssuranceVie
            END-EXEC.
 
+      *    Si le contrat compte plus de beneficiaires que la table ne peut en contenir, on previent au lieu de tronquer silencieusement
+           if nbBeneficiairesTrouves > 200
+               STRING "Affichage des 200 premiers beneficiaires sur " nbBeneficiairesTrouves " enregistres. APPUYEZ SUR ENTREE" INTO messageCapaciteDepassee
+               Display messageCapaciteDepassee line 18 col 5
+               accept optionPauseCapacite line 19 col 5
+           end-if.
+
       *    Maintenant on récupère les autres données d'un bénéficiaire par rapport à son code client
            move 1 to tmpIndiceTab.
            perform until tmpIndiceTab > tailleTabB
@@ -1532,42 +1827,84 @@
                add 1 to tmpIndiceTab
            end-perform.
 
-      *    Maintenant que nous avons toutes les informations, il est temps d'afficher le résultat
-           move 1 to tmpIndiceTab.
-           move 8 to NoLigneB.
-           perform until tmpIndiceTab > tailleTabB
+           if CursorContratsEtaitOuvert = 1
+               EXEC sql
+                 open CursorContrats
+               END-EXEC
+               move 1 to CursorContratsOuvert
+           end-if.
 
-               multiply somme of beneficiaires(tmpIndiceTab) by 100 giving somme of beneficiaires(tmpIndiceTab)
-               divide somme of beneficiaires(tmpIndiceTab) by 100 GIVING tmpSommeEntiere REMAINDER tmpSommeDecimale
-               multiply somme of beneficiaires(tmpIndiceTab) by 0.01 giving somme of beneficiaires(tmpIndiceTab)
+      *    Maintenant que nous avons toutes les informations, il est temps d'afficher le résultat, page par page
+           move 1 to pageCouranteB.
+           divide tailleTabB BY 9 GIVING pagesTotalesB.
+           add 1 to pagesTotalesB.
 
-               move nomB of beneficiaires(tmpIndiceTab) to nomB of variablesIntermediairesBeneficiaires
-               move prenomB of beneficiaires(tmpIndiceTab) to prenomB of variablesIntermediairesBeneficiaires
-               initialize res
-               STRING "  " nomB of variablesIntermediairesBeneficiaires "     " prenomB of variablesIntermediairesBeneficiaires "         " JJ of dateNaissanceB(tmpIndiceTab) "/" MM of dateNaissanceB(tmpIndiceTab) "/"
-                 AAAA of dateNaissanceB(tmpIndiceTab) "            " tmpSommeEntiere "," tmpSommeDecimale into res
-               display res line NoLigneB col 1
-               
-               add 1 to NoLigneB
-               add 1 to tmpIndiceTab
-           end-perform.
+           initialize optionIsB.
+           perform until optionIsB = 'ok'
+               display menu-Visualisation-contrat-assurance-Vie
 
-           EXEC sql
-             open CursorContrats
-           END-EXEC
+               move 8 to NoLigneB
+               subtract 1 from pageCouranteB GIVING tmpPageCouranteB
+               multiply 9 by tmpPageCouranteB GIVING tmpPageCouranteB
+               add 1 to tmpPageCouranteB GIVING tmpIndiceTab
+               perform until NoLigneB = 17 OR tmpIndiceTab > tailleTabB
+
+                   multiply somme of beneficiaires(tmpIndiceTab) by 100 giving somme of beneficiaires(tmpIndiceTab)
+                   divide somme of beneficiaires(tmpIndiceTab) by 100 GIVING tmpSommeEntiere REMAINDER tmpSommeDecimale
+                   multiply somme of beneficiaires(tmpIndiceTab) by 0.01 giving somme of beneficiaires(tmpIndiceTab)
+
+                   move nomB of beneficiaires(tmpIndiceTab) to nomB of variablesIntermediairesBeneficiaires
+                   move prenomB of beneficiaires(tmpIndiceTab) to prenomB of variablesIntermediairesBeneficiaires
+                   initialize res
+                   STRING "  " nomB of variablesIntermediairesBeneficiaires "     " prenomB of variablesIntermediairesBeneficiaires "         " JJ of dateNaissanceB(tmpIndiceTab) "/" MM of dateNaissanceB(tmpIndiceTab) "/"
+                     AAAA of dateNaissanceB(tmpIndiceTab) "            " tmpSommeEntiere "," tmpSommeDecimale into res
+                   display res line NoLigneB col 1
+
+                   add 1 to NoLigneB
+                   add 1 to tmpIndiceTab
+               end-perform
 
+               move spaces to optionDetailContratAV
+               accept optionDetailContratAV line 18 col 15
 
-           accept optionDetailContrat line 18 col 15.
-      *    Pagination non encore gérée
+               if optionDetailContratAV = 's' AND pageCouranteB < pagesTotalesB
+                   add 1 to pageCouranteB
+               else if optionDetailContratAV = '1'
+                   perform declarationSinistre
+               else
+                   move 'ok' to optionIsB
+               end-if
+           end-perform.
 
        menuVisualisationContrats-fin.
            EXEC sql
              close CursorContrats
            END-EXEC.
+           move 0 to CursorContratsOuvert.
            initialize contratCourant.
            initialize listeContrat.
            move 1 to optionVisualisationContrats.
 
+      *    Export de la liste complete des contrats du client courant (pas seulement la page affichee) dans un fichier a plat delimite par ";"
+       exporterListeContrats.
+           move 1 to indiceTabExportContrats.
+           OPEN OUTPUT ExportContrats.
+           MOVE "codeContrat;IT;PE;IA;MT;CH;AV;JJ;MM;AAAA;validite;FRIT;FRPE;FRIA;FRMT;FRCH" to LigneExportContrats.
+           WRITE LigneExportContrats.
+           perform until indiceTabExportContrats > tailleTabContrats
+               STRING codecontrat of indice(indiceTabExportContrats) ";" IT of sinistresCouverts of indice(indiceTabExportContrats) ";" PE of sinistresCouverts of indice(indiceTabExportContrats) ";"
+                 IA of sinistresCouverts of indice(indiceTabExportContrats) ";" MT of sinistresCouverts of indice(indiceTabExportContrats) ";" CHM of sinistresCouverts of indice(indiceTabExportContrats) ";"
+                 AV of sinistresCouverts of indice(indiceTabExportContrats) ";" JJ of dateSignature of indice(indiceTabExportContrats) ";" MM of dateSignature of indice(indiceTabExportContrats) ";"
+                 AAAA of dateSignature of indice(indiceTabExportContrats) ";" validite of indice(indiceTabExportContrats) ";" FRIT of franchise of indice(indiceTabExportContrats) ";"
+                 FRPE of franchise of indice(indiceTabExportContrats) ";" FRIA of franchise of indice(indiceTabExportContrats) ";" FRMT of franchise of indice(indiceTabExportContrats) ";"
+                 FRCH of franchise of indice(indiceTabExportContrats) INTO LigneExportContrats
+               WRITE LigneExportContrats
+               add 1 to indiceTabExportContrats
+           end-perform.
+           CLOSE ExportContrats.
+           DISPLAY "Export de la liste des contrats effectue dans EXPORT-CONTRATS.TXT. APPUYEZ SUR ENTREE" line 18 col 5.
+           accept optionVisualisationContrats line 18 col 5.
+
       *** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
       * Déclaration sinistre
       ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
@@ -1622,32 +1959,215 @@
                if (dateEnJours <= dateSystemeEnJours AND dateEnJours >= dateContratEnJours AND contratCouvreSinistre = 1) then
       *            On utilise ici une variable qui n'a pas vraiement sa place (tmpDateCreaClient), mais cela n'a aucune incidence de l'utiliser ici
                    STRING JJ of sinistreCourant "-" MM of sinistreCourant "-" AAAA of sinistreCourant into tmpDateCreaClient
-                   EXEC sql
-                     select newid() into :sinistreCourant.codeSinistre
-                   END-EXEC
-      *
-                   EXEC sql
-                     INSERT INTO sinistres (codeSinistre, codeClient, codeContrat, typeSinistre, dateDuSinistre, prejudice) VALUES (:sinistreCourant.codeSinistre, :clientCourant.codeClient, :contratCourant.codeContrat, :sinistreCourant.typeSinistre, :
-                     tmpDateCreaClient, :sinistreCourant.prejudice)
-                   END-EXEC
 
-      *            On ffiche si tout s'est bien passé
-                   if SQLCODE >= 0
-                       DISPLAY "Declaration du sinistre effectue. APPUYEZ SUR ENTREE" line 18 col 5
-                       accept optionDeclaration
-                       move 0 to optionDeclaration
+      *            FRxx est non signee : on verifie que le prejudice ne depasse pas la franchise restante avant de la debiter, pour ne pas la faire boucler a une valeur absurde
+                   move 1 to franchiseSuffisante
+                   evaluate typeSinistre of sinistreCourant
+                       when 'IT'
+                           if prejudice of sinistreCourant > FRIT of contratCourant
+                               move 0 to franchiseSuffisante
+                           end-if
+                       when 'PE'
+                           if prejudice of sinistreCourant > FRPE of contratCourant
+                               move 0 to franchiseSuffisante
+                           end-if
+                       when 'IA'
+                           if prejudice of sinistreCourant > FRIA of contratCourant
+                               move 0 to franchiseSuffisante
+                           end-if
+                       when 'MT'
+                           if prejudice of sinistreCourant > FRMT of contratCourant
+                               move 0 to franchiseSuffisante
+                           end-if
+                       when 'CH'
+                           if prejudice of sinistreCourant > FRCH of contratCourant
+                               move 0 to franchiseSuffisante
+                           end-if
+                   end-evaluate
+
+                   if franchiseSuffisante = 1
+                       EXEC sql
+                         select newid() into :sinistreCourant.codeSinistre
+                       END-EXEC
+
+      *                La franchise restante par type de sinistre est dépensée au fur et à mesure des déclarations, elle n'est plus recalculée à chaque affichage
+                       evaluate typeSinistre of sinistreCourant
+                           when 'IT'
+                               subtract prejudice of sinistreCourant FROM FRIT of contratCourant
+                               move FRIT of contratCourant to remboursable of sinistreCourant
+                           when 'PE'
+                               subtract prejudice of sinistreCourant FROM FRPE of contratCourant
+                               move FRPE of contratCourant to remboursable of sinistreCourant
+                           when 'IA'
+                               subtract prejudice of sinistreCourant FROM FRIA of contratCourant
+                               move FRIA of contratCourant to remboursable of sinistreCourant
+                           when 'MT'
+                               subtract prejudice of sinistreCourant FROM FRMT of contratCourant
+                               move FRMT of contratCourant to remboursable of sinistreCourant
+                           when 'CH'
+                               subtract prejudice of sinistreCourant FROM FRCH of contratCourant
+                               move FRCH of contratCourant to remboursable of sinistreCourant
+                       end-evaluate
+      *
+                       EXEC sql
+                         INSERT INTO sinistres (codeSinistre, codeClient, codeContrat, typeSinistre, dateDuSinistre, prejudice, remboursable) VALUES (:sinistreCourant.codeSinistre, :clientCourant.codeClient, :contratCourant.codeContrat, :sinistreCourant.typeSinistre, :
+                         tmpDateCreaClient, :sinistreCourant.prejudice, :sinistreCourant.remboursable)
+                       END-EXEC
+
+      *                On ffiche si tout s'est bien passé
+                       if SQLCODE >= 0
+      *                    La franchise du contrat est mise à jour en base pour que les prochaines déclarations tiennent compte du solde restant
+                           EXEC sql
+                             UPDATE contrats SET
+                               FRIT = :contratCourant.FRIT,
+                               FRPE = :contratCourant.FRPE,
+                               FRIA = :contratCourant.FRIA,
+                               FRMT = :contratCourant.FRMT,
+                               FRCH = :contratCourant.FRCH
+                             WHERE codeContrat = :contratCourant.codeContrat
+                           END-EXEC
+                           DISPLAY "Declaration du sinistre effectue. APPUYEZ SUR ENTREE" line 18 col 5
+                           accept optionDeclaration
+                           move 0 to optionDeclaration
+                       else
+                           DISPLAY "Declaration du sinistre non effective. APPYUEZ SUR ENTREE" line 18 col 5
+                           accept optionDeclaration
+                           move 1 to optionDeclaration
+                       end-if
                    else
-                       DISPLAY "Declaration du sinistre non effective. APPYUEZ SUR ENTREE" line 18 col 5
+                       DISPLAY "Le prejudice declare depasse la franchise restante pour ce type de sinistre. APPUYEZ SUR ENTREE" line 18 col 5
                        accept optionDeclaration
                        move 1 to optionDeclaration
                    end-if
                end-if
+           else if optionDeclaration = 1 AND typeSinistre of sinistreCourant = 'DC'
+               perform declarationSinistreDC-trt
            else if optionDeclaration = 0
                continue
            else
                move 1 to optionDeclaration
            end-if.
 
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+      * Sinistre DC (deces) : ne s'applique qu'a un contrat d'assurance vie, ne consomme aucune
+      * franchise (il n'y en a pas pour ce type de sinistre) mais declenche le versement aux
+      * beneficiaires deja enregistres dans assurancesVie, puis solde le contrat
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+       declarationSinistreDC-trt.
+           move 0 to contratRegleDC.
+           EXEC sql
+             select contratRegle into :contratRegleDC from contrats
+             where codeContrat = :contratCourant.codeContrat
+           END-EXEC.
+
+           if AV of sinistresCouverts of contratCourant <> 1
+               DISPLAY "Le sinistre DC ne s'applique qu'a un contrat d'assurance vie. APPUYEZ SUR ENTREE" line 18 col 5
+               accept optionDeclaration
+               move 1 to optionDeclaration
+           else if contratRegleDC = 1
+               DISPLAY "Ce contrat d'assurance vie est deja regle. APPUYEZ SUR ENTREE" line 18 col 5
+               accept optionDeclaration
+               move 1 to optionDeclaration
+           else
+               STRING JJ of sinistreCourant "-" MM of sinistreCourant "-" AAAA of sinistreCourant into tmpDateCreaClient
+               EXEC sql
+                 select newid() into :sinistreCourant.codeSinistre
+               END-EXEC
+
+      *        On compte d'abord le nombre reel de beneficiaires enregistres, pour pouvoir avertir si la table beneficiaires (OCCURS 200) est trop petite pour tout contenir
+               move 0 to nbBeneficiairesTrouves
+               EXEC sql
+                 select count(*) into :nbBeneficiairesTrouves from assurancesVie
+                 where codeContrat = :contratCourant.codeContrat
+               END-EXEC
+
+      *        On recupere les beneficiaires et les sommes deja enregistres pour ce contrat (cf creationAssuranceVie-trt)
+               move 0 to tailleTabB
+               move 1 to tmpIndiceTab
+               EXEC sql
+                 declare CursorAssuranceVieDC cursor for
+                 select codeClient, somme
+                 from assurancesVie
+                 where codeContrat = :contratCourant.codeContrat
+               END-EXEC
+               EXEC sql
+                 open CursorAssuranceVieDC
+               END-EXEC
+
+               perform until SQLCODE <> 0 OR tailleTabB >= 200
+                   EXEC sql
+                     fetch CursorAssuranceVieDC into :assureVie.codeClientV, :assureVie.somme
+                   END-EXEC
+                   if SQLCODE = 0
+                       move codeClientV of assureVie to codeClientB of beneficiaires(tmpIndiceTab)
+                       move somme of assureVie to somme of beneficiaires(tmpIndiceTab)
+                       add 1 to tailleTabB
+                       add 1 to tmpIndiceTab
+                   end-if
+               end-perform
+               EXEC sql
+                 close CursorAssuranceVieDC
+               END-EXEC
+
+      *        Si le contrat compte plus de beneficiaires que la table ne peut en contenir, on previent au lieu de tronquer silencieusement
+               if nbBeneficiairesTrouves > 200
+                   STRING "Affichage des 200 premiers beneficiaires sur " nbBeneficiairesTrouves " enregistres. APPUYEZ SUR ENTREE" INTO messageCapaciteDepassee
+                   Display messageCapaciteDepassee line 18 col 5
+                   accept optionPauseCapacite line 19 col 5
+               end-if
+
+               move 0 to totalSommeDC
+               move 1 to tmpIndiceTab
+               perform until tmpIndiceTab > tailleTabB
+                   add somme of beneficiaires(tmpIndiceTab) to totalSommeDC
+                   add 1 to tmpIndiceTab
+               end-perform
+
+      *        Pour ce type de sinistre, le "remboursable" est le montant total verse aux beneficiaires, il n'y a pas de franchise a deduire
+               move totalSommeDC to prejudice of sinistreCourant
+               move totalSommeDC to remboursable of sinistreCourant
+
+               EXEC sql
+                 INSERT INTO sinistres (codeSinistre, codeClient, codeContrat, typeSinistre, dateDuSinistre, prejudice, remboursable) VALUES (:sinistreCourant.codeSinistre, :clientCourant.codeClient, :contratCourant.codeContrat, :sinistreCourant.typeSinistre,
+                 :tmpDateCreaClient, :sinistreCourant.prejudice, :sinistreCourant.remboursable)
+               END-EXEC
+
+               if SQLCODE >= 0
+      *            On verse a chaque beneficiaire la somme deja convenue a la souscription du contrat
+                   move 1 to tmpIndiceTab
+                   perform until tmpIndiceTab > tailleTabB
+                       DISPLAY "Versement au beneficiaire " line 18 col 5
+                       DISPLAY codeClientB of beneficiaires(tmpIndiceTab) line 18 col 32
+                       DISPLAY "Somme a verser : " line 19 col 5
+                       DISPLAY somme of beneficiaires(tmpIndiceTab) line 19 col 23
+                       DISPLAY "1 - Confirmer le versement    Autre touche - Passer ce beneficiaire" line 20 col 5
+                       accept optionConfirmationPayoutDC line 21 col 5
+
+                       if optionConfirmationPayoutDC = 1
+                           EXEC sql
+                             INSERT INTO reglementsAssuranceVie (codeContrat, codeClient, somme, dateReglement) VALUES
+                               (:contratCourant.codeContrat, :codeClientB of beneficiaires(tmpIndiceTab), :somme of beneficiaires(tmpIndiceTab), :tmpDateCreaClient)
+                           END-EXEC
+                       end-if
+
+                       add 1 to tmpIndiceTab
+                   end-perform
+
+      *            Le contrat est solde : plus de sinistre DC possible dessus, et il n'est plus actif
+                   EXEC sql
+                     UPDATE contrats SET contratRegle = 1, validite = 0
+                     WHERE codeContrat = :contratCourant.codeContrat
+                   END-EXEC
+                   DISPLAY "Reglement du sinistre DC effectue, contrat solde. APPUYEZ SUR ENTREE" line 18 col 5
+                   accept optionDeclaration
+                   move 0 to optionDeclaration
+               else
+                   DISPLAY "Declaration du sinistre DC non effective. APPUYEZ SUR ENTREE" line 18 col 5
+                   accept optionDeclaration
+                   move 1 to optionDeclaration
+               end-if
+           end-if.
+
        declarationSinistre-fin.
            continue.
 
@@ -1666,6 +2186,17 @@
            move 8 to NoLigneB.
            move 1 to indiceTabB.
            move 1 to optionCreationAssuranceVie.
+           move 1 to pageCouranteB.
+           move 1 to pagesTotalesB.
+           move 0 to totalSommesBeneficiairesAV.
+
+      *    Le capital assure borne la somme totale qui pourra etre repartie entre les beneficiaires ; saisie en deux parties comme pour la somme d'un beneficiaire
+           move 000000000 to tmpSommeEntiere.
+           move 00 to tmpSommeDecimale.
+           display menu-definition-capital-assurance-vie.
+           accept menu-definition-capital-assurance-vie.
+           multiply 0.01 by tmpSommeDecimale GIVING capitalAssureAssuranceVie.
+           add tmpSommeEntiere to capitalAssureAssuranceVie.
 
       *    On sauvegarde le mandataire du contrat d'assurance vie, puisque on se sert de clientCourant pour les "fonctions" du programmes
            move codeClient of clientCourant to codeClientV of assureVie.
@@ -1682,18 +2213,27 @@
        creationAssuranceVie-trt.
            display menu-creation-assurance-vie.
 
-      *    Travail de la boucle pour afficher le contenu du tableau (pagination non encore gérée)
+      *    Calcul du nombre de page totale, le tableau grandissant au fur et à mesure de la sélection des bénéficiaires
+           divide tailleTabB BY 9 GIVING pagesTotalesB.
+           add 1 to pagesTotalesB.
+           if pageCouranteB > pagesTotalesB
+               move pagesTotalesB to pageCouranteB
+           end-if.
+
+      *    Travail de la boucle pour afficher le contenu du tableau, page courante uniquement
            if tailleTabB > 0 then
                move 8 to NoLigneB
       *        On utilise une autre variable que indiceTab pour afficher le tableau ; on a besoin de cette variable par la suite
-               move 1 to tmpIndiceTab
+               subtract 1 from pageCouranteB GIVING tmpPageCouranteB
+               multiply 9 by tmpPageCouranteB GIVING tmpPageCouranteB
+               add 1 to tmpPageCouranteB GIVING tmpIndiceTab
                initialize res
                perform until NoLigneB = 17 OR tmpIndiceTab > tailleTabB
                    move nomB of beneficiaires(tmpIndiceTab) to nomB of variablesIntermediairesBeneficiaires
                    move prenomB of beneficiaires(tmpIndiceTab) to prenomB of variablesIntermediairesBeneficiaires
                    move adresseB of beneficiaires(tmpIndiceTab) to adresseB of variablesIntermediairesBeneficiaires
                    move villeB of beneficiaires(tmpIndiceTab) to villeb of variablesIntermediairesBeneficiaires
-                   STRING "  " nomB of variablesIntermediairesBeneficiaires "  " prenomB of variablesIntermediairesBeneficiaires "      " adresseB of variablesIntermediairesBeneficiaires "   " villeb of variablesIntermediairesBeneficiaires 
+                   STRING "  " nomB of variablesIntermediairesBeneficiaires "  " prenomB of variablesIntermediairesBeneficiaires "      " adresseB of variablesIntermediairesBeneficiaires "   " villeb of variablesIntermediairesBeneficiaires
                    "       " JJ of dateNaissanceB(tmpIndiceTab) "/" MM of dateNaissanceB(tmpIndiceTab) "/" AAAA of dateNaissanceB(tmpIndiceTab) INTO res
                    DISPLAY res line NoLigneB col 1
                    add 1 to tmpIndiceTab
@@ -1705,10 +2245,14 @@
            move 0 to optionCreationAssuranceVie.
            accept optionCreationAssuranceVie line 17 col 15.
 
+      *    L'utilisateur demande la page suivante
+           if optionCreationAssuranceVie = 's' AND pageCouranteB < pagesTotalesB then
+               add 1 to pageCouranteB
+
       *    L'utilisateur veut ajouter un bénéficiaire qui existe déjà dans la base de données
-           if optionCreationAssuranceVie = 1 then
-      *        On renvoi l'utilisateur l'écran de recherche de client ; pour ce faire, on met une variable rechercheBeneficiaire qui va permettre de faire la différence entre la recherche d'un client pour ensuite afficher ses informations à un bénéficiaire
-      *        que l'on veut simplement ajouter à notre liste
+           else if optionCreationAssuranceVie = 1 then
+      *        On renvoi l'utilisateur l'écran de recherche de client ; pour ce faire, on met une variable rechercheBeneficiaire qui va permettre de faire la différence entre la recherche d'un client pour ensuite afficher ses
+      *        informations à un bénéficiaire que l'on veut simplement ajouter à notre liste
                move 1 to rechercheBeneficiaire
                perform rechercheClient
       *        On remet la variable à son état d'origine ; en principe, le client selectionné par l'utilisateur se trouve dans clientCourant ; plus qu'à l'ajouter à listeClient
@@ -1756,6 +2300,8 @@
       *    L'utilisateur a terminé la sélection des bénéficiaires, il est temps de lui demander combien à combien d'argent sont couverts les bénéficiaires sélectionnés
                else
                    if optionCreationAssuranceVie = 3 then
+      *                On repart d'un cumul a zero a chaque passage ici : si une tentative precedente a ete abandonnee sans confirmation, totalSommesBeneficiairesAV ne doit pas garder ses montants
+                       move 0 to totalSommesBeneficiairesAV
                        move 1 to tmpindiceTab
                        perform until tmpindiceTab > tailleTabB
 
@@ -1775,15 +2321,27 @@
       *            On réinitialise la variable somme
                            initialize somme of clientCourant
 
-      *            On affiche les données et on récupère la somme alloué pour le bénéficiaire en question
-                           move 000000000 to tmpSommeEntiere
-                           move 00 to tmpSommeDecimale
-                           display menu-definition-somme-assurance-vie
-                           accept menu-definition-somme-assurance-vie
-
-      *            Une fois les donnée pour un bénéficiaire récupérées, on assemble les deux variables temporaires en une variable décimale
-                           multiply 0.01 by tmpSommeDecimale GIVING somme of clientCourant
-                           add tmpSommeEntiere to somme of clientCourant
+      *            On affiche les données et on récupère la somme alloué pour le bénéficiaire en question ; on refuse tout montant qui ferait dépasser le capital assuré du contrat
+                           move 'n' to sommeValideAV
+                           perform until sommeValideAV = 'o'
+                               move 000000000 to tmpSommeEntiere
+                               move 00 to tmpSommeDecimale
+                               display menu-definition-somme-assurance-vie
+                               accept menu-definition-somme-assurance-vie
+
+      *                    Une fois les donnée pour un bénéficiaire récupérées, on assemble les deux variables temporaires en une variable décimale
+                               multiply 0.01 by tmpSommeDecimale GIVING somme of clientCourant
+                               add tmpSommeEntiere to somme of clientCourant
+
+                               add somme of clientCourant to totalSommesBeneficiairesAV GIVING tmpTotalSommesBeneficiairesAV
+                               if tmpTotalSommesBeneficiairesAV > capitalAssureAssuranceVie
+                                   display "Le total des sommes des beneficiaires depasserait le capital assure du contrat. Saisissez un montant plus faible. APPUYEZ SUR ENTREE" line 19 col 5
+                                   accept optionDefinitionSomme
+                               else
+                                   move tmpTotalSommesBeneficiairesAV to totalSommesBeneficiairesAV
+                                   move 'o' to sommeValideAV
+                               end-if
+                           end-perform
 
       *            On enregistre la somme pour le bénéficiaire courant dans le tableau
                            move somme of clientCourant to somme of beneficiaires(tmpIndiceTab)
@@ -1833,7 +2391,7 @@
                              select NEWID() into :tmpCodeContratAV
                            END-EXEC
                            EXEC sql
-                             insert into contrats (codeContrat, codeClient, AV, dateSignature) VALUES (:tmpCodeContratAV, :assureVie.codeClientV, '1', :tmpDateCreaclient)
+                             insert into contrats (codeContrat, codeClient, AV, dateSignature, capitalAssure) VALUES (:tmpCodeContratAV, :assureVie.codeClientV, '1', :tmpDateCreaclient, :capitalAssureAssuranceVie)
                            END-EXEC
                            if sqlcode >= 0 then
                                move 1 to tmpIndiceTab
@@ -1968,6 +2526,9 @@
 
        modificationContrat-init.
            move 1 to optionModificationContrat.
+      *    On sauvegarde l'etat du contrat avant modification pour l'historique d'audit
+           move corresponding sinistresCouverts of contratCourant to sinistresCouvertsAvant of contratAvantModif.
+           move corresponding franchise of contratCourant to franchiseAvant of contratAvantModif.
 
        modificationContrat-trt.
            move 0 to optionModificationContrat.
@@ -1992,6 +2553,22 @@
                where codeContrat = :contratCourant.codeContrat
                END-EXEC
                if SQLCODE >= 0
+      *            Historique d'audit : on conserve l'etat avant/apres avec la date et l'heure de la modification
+                   STRING jour of DateSysteme "-" Mois of DateSysteme "-" Annee of DateSysteme INTO tmpDateAuditModif
+                   accept heureAuditModif FROM TIME
+                   EXEC sql
+                     insert into auditContrats (codeContrat, dateModif, heureModif, ITAvant, PEAvant, IAAvant, MTAvant, CHAvant, FRITAvant, FRPEAvant, FRIAAvant, FRMTAvant, FRCHAvant,
+                       ITApres, PEApres, IAApres, MTApres, CHApres, FRITApres, FRPEApres, FRIAApres, FRMTApres, FRCHApres)
+                     VALUES (:contratCourant.codeContrat, :tmpDateAuditModif, :heureAuditModif,
+                       :contratAvantModif.IT, :contratAvantModif.PE, :contratAvantModif.IA, :contratAvantModif.MT, :contratAvantModif.CHM,
+                       :contratAvantModif.FRIT, :contratAvantModif.FRPE, :contratAvantModif.FRIA, :contratAvantModif.FRMT, :contratAvantModif.FRCH,
+                       :contratCourant.IT, :contratCourant.PE, :contratCourant.IA, :contratCourant.MT, :contratCourant.CHM,
+                       :contratCourant.FRIT, :contratCourant.FRPE, :contratCourant.FRIA, :contratCourant.FRMT, :contratCourant.FRCH)
+                   END-EXEC
+      *            La modification du contrat est deja faite et validee ; on signale simplement si l'historique d'audit n'a pas pu etre ecrit, sans annuler la modification
+                   if SQLCODE < 0
+                       DISPLAY "Attention : l'historique d'audit du contrat n'a pas pu etre enregistre." line 17 col 5
+                   end-if
                    DISPLAY "Modification du contrat reussie. APPUYEZ SUR ENTREE" line 18 col 5
                    accept optionModificationContrat
                    move 0 to optionModificationContrat
@@ -2014,7 +2591,175 @@
       ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
       * Modification de sinistre
       ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+       modificationSinistre.
+           perform modificationSinistre-init.
+           perform modificationSinistre-trt until optionModificationSinistre = 0.
+           perform modificationSinistre-fin.
+
+       modificationSinistre-init.
+           move 1 to optionModificationSinistre.
+
+      *    On conserve le type et le prejudice d'avant modification, la franchise du contrat ayant déjà été dépensée pour l'ancienne valeur lors de la déclaration ;
+      *    capturé une seule fois ici, avant la boucle, pour qu'une tentative refusée (date/couverture invalide) ne devienne jamais la nouvelle base de restitution
+           move typeSinistre of sinistreCourant to tmpTypeSinistreAvantModif.
+           move prejudice of sinistreCourant to tmpPrejudiceAvantModif.
+
+       modificationSinistre-trt.
+           move 0 to optionModificationSinistre.
+
+           display menu-Declaration-sinistre.
+           accept menu-Declaration-sinistre.
 
+           if optionDeclaration = 1 AND (typeSinistre of sinistreCourant = 'IT' OR typeSinistre of sinistreCourant = 'PE' OR typeSinistre of sinistreCourant = 'IA' OR typeSinistre of sinistreCourant = 'MT' OR typeSinistre of sinistreCourant = 'CH')
+
+      *        Calcul des différentes dates pour contrôle (hélas le contrôle n'est pas très précis), identique à declarationSinistre-trt
+               multiply AAAA of sinistreCourant by 365 GIVING anneesEnJours
+               multiply MM of sinistreCourant by 30.58 GIVING moisEnJours
+               add anneesEnJours moisEnJours JJ of sinistreCourant to dateEnJours
+
+               multiply WS-CURRENT-YEAR by 365 GIVING anneeDateSystemeEnJours
+               multiply mois of DateSysteme by 30.58 GIVING moisDateSystemeEnJours
+               add anneeDateSystemeEnJours moisDateSystemeEnJours jour of DateSysteme to dateSystemeEnJours
+
+      *        Rechargement du contrat rattaché au sinistre, sa franchise reflète déjà la dépense faite lors de la déclaration d'origine
+               EXEC sql
+                 select codeContrat, codeClient, DAY(dateSignature), MONTH(dateSignature), YEAR(dateSignature), IT, PE, IA, MT, CH, AV, FRIT, FRPE, FRIA, FRMT, FRCH
+                 into :contratCourant.codeContrat, :contratCourant.refCodeClient, :contratCourant.dateSignature.JJ, :contratCourant.dateSignature.MM, :contratCourant.dateSignature.AAAA,
+                 :contratCourant.sinistresCouverts.IT, :contratCourant.sinistresCouverts.PE, :contratCourant.sinistresCouverts.IA, :contratCourant.sinistresCouverts.MT,
+                 :contratCourant.sinistresCouverts.CHM, :contratCourant.sinistresCouverts.AV, :contratCourant.franchise.FRIT, :contratCourant.franchise.FRPE,
+                 :contratCourant.franchise.FRIA, :contratCourant.franchise.FRMT, :contratCourant.franchise.FRCH
+                 from contrats
+                 where codeContrat = :sinistreCourant.refCodeContrat
+               END-EXEC
+
+               multiply AAAA of contratCourant by 365 GIVING anneesContratEnJour
+               multiply MM of contratCourant by 30.58 giving moisContratEnJours
+               add anneesContratEnJour moisEnJours JJ of contratCourant to dateContratEnJours
+
+               move 0 to contratCouvreSinistre
+               if IT of sinistresCouverts of contratCourant = 1 AND typeSinistre of sinistreCourant = 'IT' then
+                   move 1 to contratCouvreSinistre
+               end-if
+               if PE of sinistresCouverts of contratCourant = 1 AND typeSinistre of sinistreCourant = 'PE' then
+                   move 1 to contratCouvreSinistre
+               end-if
+               if IA of sinistresCouverts of contratCourant = 1 AND typeSinistre of sinistreCourant = 'IA' then
+                   move 1 to contratCouvreSinistre
+               end-if
+               if MT of sinistresCouverts of contratCourant = 1 AND typeSinistre of sinistreCourant = 'MT' then
+                   move 1 to contratCouvreSinistre
+               end-if
+               if CHM of sinistresCouverts of contratCourant = 1 AND typeSinistre of sinistreCourant = 'CH' then
+                   move 1 to contratCouvreSinistre
+               end-if
+
+               if (dateEnJours <= dateSystemeEnJours AND dateEnJours >= dateContratEnJours AND contratCouvreSinistre = 1) then
+                   STRING JJ of sinistreCourant "-" MM of sinistreCourant "-" AAAA of sinistreCourant into tmpDateCreaClient
+
+      *            On restitue la franchise consommée par l'ancienne valeur du sinistre avant d'appliquer la nouvelle
+                   evaluate tmpTypeSinistreAvantModif
+                       when 'IT'
+                           add tmpPrejudiceAvantModif to FRIT of contratCourant
+                       when 'PE'
+                           add tmpPrejudiceAvantModif to FRPE of contratCourant
+                       when 'IA'
+                           add tmpPrejudiceAvantModif to FRIA of contratCourant
+                       when 'MT'
+                           add tmpPrejudiceAvantModif to FRMT of contratCourant
+                       when 'CH'
+                           add tmpPrejudiceAvantModif to FRCH of contratCourant
+                   end-evaluate
+
+      *            FRxx est non signee : on verifie, une fois l'ancienne valeur restituee ci-dessus, que le nouveau prejudice ne depasse pas la franchise ainsi disponible
+                   move 1 to franchiseSuffisante
+                   evaluate typeSinistre of sinistreCourant
+                       when 'IT'
+                           if prejudice of sinistreCourant > FRIT of contratCourant
+                               move 0 to franchiseSuffisante
+                           end-if
+                       when 'PE'
+                           if prejudice of sinistreCourant > FRPE of contratCourant
+                               move 0 to franchiseSuffisante
+                           end-if
+                       when 'IA'
+                           if prejudice of sinistreCourant > FRIA of contratCourant
+                               move 0 to franchiseSuffisante
+                           end-if
+                       when 'MT'
+                           if prejudice of sinistreCourant > FRMT of contratCourant
+                               move 0 to franchiseSuffisante
+                           end-if
+                       when 'CH'
+                           if prejudice of sinistreCourant > FRCH of contratCourant
+                               move 0 to franchiseSuffisante
+                           end-if
+                   end-evaluate
+
+                   if franchiseSuffisante = 1
+                       evaluate typeSinistre of sinistreCourant
+                           when 'IT'
+                               subtract prejudice of sinistreCourant FROM FRIT of contratCourant
+                               move FRIT of contratCourant to remboursable of sinistreCourant
+                           when 'PE'
+                               subtract prejudice of sinistreCourant FROM FRPE of contratCourant
+                               move FRPE of contratCourant to remboursable of sinistreCourant
+                           when 'IA'
+                               subtract prejudice of sinistreCourant FROM FRIA of contratCourant
+                               move FRIA of contratCourant to remboursable of sinistreCourant
+                           when 'MT'
+                               subtract prejudice of sinistreCourant FROM FRMT of contratCourant
+                               move FRMT of contratCourant to remboursable of sinistreCourant
+                           when 'CH'
+                               subtract prejudice of sinistreCourant FROM FRCH of contratCourant
+                               move FRCH of contratCourant to remboursable of sinistreCourant
+                       end-evaluate
+
+                       EXEC sql
+                         UPDATE sinistres
+                         set typeSinistre = :sinistreCourant.typeSinistre,
+                             dateDuSinistre = :tmpDateCreaClient,
+                             prejudice = :sinistreCourant.prejudice,
+                             remboursable = :sinistreCourant.remboursable
+                         where codeSinistre = :sinistreCourant.codeSinistre
+                       END-EXEC
+
+                       if SQLCODE >= 0
+                           EXEC sql
+                             UPDATE contrats SET
+                               FRIT = :contratCourant.FRIT,
+                               FRPE = :contratCourant.FRPE,
+                               FRIA = :contratCourant.FRIA,
+                               FRMT = :contratCourant.FRMT,
+                               FRCH = :contratCourant.FRCH
+                             WHERE codeContrat = :contratCourant.codeContrat
+                           END-EXEC
+                           DISPLAY "Modification du sinistre effectuee. APPUYEZ SUR ENTREE" line 18 col 5
+                           accept optionModificationSinistre
+                           move 0 to optionModificationSinistre
+                       else
+                           DISPLAY "Modification du sinistre non effective. APPUYEZ SUR ENTREE" line 18 col 5
+                           accept optionModificationSinistre
+                           move 1 to optionModificationSinistre
+                       end-if
+                   else
+      *                La franchise restituee ci-dessus n'a pas ete consommee : FRxx de contratCourant reste donc coherent avec la base, rien a annuler
+                       DISPLAY "Le prejudice declare depasse la franchise restante pour ce type de sinistre. APPUYEZ SUR ENTREE" line 18 col 5
+                       accept optionModificationSinistre
+                       move 1 to optionModificationSinistre
+                   end-if
+               else
+                   DISPLAY "Sinistre non couvert par le contrat ou date invalide. APPUYEZ SUR ENTREE" line 18 col 5
+                   accept optionModificationSinistre
+                   move 1 to optionModificationSinistre
+               end-if
+           else if optionDeclaration = 0
+               continue
+           else
+               move 1 to optionModificationSinistre
+           end-if.
+
+       modificationSinistre-fin.
+           continue.
 
 
       ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
@@ -2037,22 +2782,56 @@
              1 AND JJ of dateNaissance of clientCourant <= 31) AND (MM of dateNaissance of clientCourant >= 1 AND MM of dateNaissance of clientCourant <= 12) AND (AAAA of dateNaissance of clientCourant >= 1900 AND AAAA of dateNaissance of clientCourant <=
              WS-CURRENT-YEAR) then
                STRING JJ of dateNaissance of clientCourant "-" MM of dateNaissance of clientCourant "-" AAAA of dateNaissance of clientCourant INTO tmpDateCreaClient
-               EXEC SQL
-                   select newid() into :clientCourant.codeClient
-               END-EXEC
+
+      *        Un client est considere comme un doublon probable quand le nom, le prenom et la date de naissance sont tous identiques
+               move 0 to nbClientsSimilaires
                EXEC sql
-                 INSERT INTO Clients (CodeClient, nom, prenom, dateNaissance, adresse, codePostal, ville)
-                 VALUES (:clientCourant.codeClient, :clientCourant.nom, :clientCourant.prenom, :tmpDateCreaClient, :clientCourant.adresse, :clientCourant.codePostal, :clientCourant.ville)
+                 select count(*) into :nbClientsSimilaires from clients
+                 where nom = :clientCourant.nom and prenom = :clientCourant.prenom and dateNaissance = :tmpDateCreaClient
                END-EXEC
-               if SQLCODE >= 0
-                   Display 
-                   "Creation du client reussie. APPUYEZ SUR ENTREE" line 18 col 5
-                   accept optionCreationClient
-                   move 0 to optionCreationClient
+
+               move 1 to optionConfirmationDoublon
+               if nbClientsSimilaires > 0
+                   EXEC sql
+                     select codeClient into :codeClientDoublon from clients
+                     where nom = :clientCourant.nom and prenom = :clientCourant.prenom and dateNaissance = :tmpDateCreaClient
+                   END-EXEC
+                   Display "Un client avec ce nom, prenom et cette date de naissance existe deja : code " line 18 col 5
+                   Display codeClientDoublon line 19 col 5
+                   Display "1 - Creer tout de meme un nouveau client    Autre touche - Annuler" line 20 col 5
+                   accept optionConfirmationDoublon line 21 col 5
+               end-if
+
+               if optionConfirmationDoublon = 1
+                   EXEC SQL
+                       select newid() into :clientCourant.codeClient
+                   END-EXEC
+                   EXEC sql
+                     INSERT INTO Clients (CodeClient, nom, prenom, dateNaissance, adresse, codePostal, ville)
+                     VALUES (:clientCourant.codeClient, :clientCourant.nom, :clientCourant.prenom, :tmpDateCreaClient, :clientCourant.adresse, :clientCourant.codePostal, :clientCourant.ville)
+                   END-EXEC
+                   if SQLCODE >= 0
+                       Display
+                       "Creation du client reussie. APPUYEZ SUR ENTREE" line 18 col 5
+                       accept optionCreationClient
+                       move 0 to optionCreationClient
+                   else
+                       Display "Creation du client echouee. APPUYEZ SUR ENTREE" line 18 col 5
+                       accept optionCreationClient
+                       move 1 to optionCreationClient
+                   end-if
                else
-                   Display "Creation du client echouee. APPUYEZ SUR ENTREE" line 18 col 5
+      *            On recharge le client existant depuis la base : clientCourant contient encore la saisie refusee, pas les donnees reelles du doublon
+                   EXEC sql
+                     select codeClient, nom, prenom, DAY(dateNaissance), MONTH(dateNaissance), YEAR(dateNaissance), adresse, codePostal, ville
+                     into :clientCourant.codeClient, :clientCourant.nom, :clientCourant.prenom, :clientCourant.dateNaissance.JJ, :clientCourant.dateNaissance.MM,
+                     :clientCourant.dateNaissance.AAAA, :clientCourant.adresse, :clientCourant.codePostal, :clientCourant.ville
+                     from clients
+                     where codeClient = :codeClientDoublon
+                   END-EXEC
+                   Display "Creation annulee, client existant conserve. APPUYEZ SUR ENTREE" line 18 col 5
                    accept optionCreationClient
-                   move 1 to optionCreationClient
+                   move 0 to optionCreationClient
                end-if
 
            else
@@ -2079,7 +2858,13 @@
 
        modificationClient-init.
            move 1 to optionCreationClient.
-           continue.
+      *    On sauvegarde l'etat du client avant modification pour l'historique d'audit
+           move nom of clientCourant to nomAvant of clientAvantModif.
+           move prenom of clientCourant to prenomAvant of clientAvantModif.
+           move dateNaissance of clientCourant to dateNaissanceAvant of clientAvantModif.
+           move adresse of clientCourant to adresseAvant of clientAvantModif.
+           move codePostal of clientCourant to codePostalAvant of clientAvantModif.
+           move ville of clientCourant to villeAvant of clientAvantModif.
 
        modificationClient-trt.
            move 0 to optionCreationClient.
@@ -2100,6 +2885,21 @@
                    where codeClient = :clientCourant.codeClient
                END-EXEC
                if SQLCODE >= 0
+      *            Historique d'audit : on conserve l'etat avant/apres avec la date et l'heure de la modification
+                   STRING JJ of dateNaissanceAvant of clientAvantModif "-" MM of dateNaissanceAvant of clientAvantModif "-" AAAA of dateNaissanceAvant of clientAvantModif INTO tmpDateNaissanceAvant
+                   STRING jour of DateSysteme "-" Mois of DateSysteme "-" Annee of DateSysteme INTO tmpDateAuditModif
+                   accept heureAuditModif FROM TIME
+                   EXEC sql
+                     insert into auditClients (codeClient, dateModif, heureModif, nomAvant, prenomAvant, dateNaissanceAvant, adresseAvant, codePostalAvant, villeAvant,
+                       nomApres, prenomApres, dateNaissanceApres, adresseApres, codePostalApres, villeApres)
+                     VALUES (:clientCourant.codeClient, :tmpDateAuditModif, :heureAuditModif,
+                       :clientAvantModif.nomAvant, :clientAvantModif.prenomAvant, :tmpDateNaissanceAvant, :clientAvantModif.adresseAvant, :clientAvantModif.codePostalAvant, :clientAvantModif.villeAvant,
+                       :clientCourant.nom, :clientCourant.prenom, :tmpDateCreaClient, :clientCourant.adresse, :clientCourant.codePostal, :clientCourant.ville)
+                   END-EXEC
+      *            La modification du client est deja faite et validee ; on signale simplement si l'historique d'audit n'a pas pu etre ecrit, sans annuler la modification
+                   if SQLCODE < 0
+                       DISPLAY "Attention : l'historique d'audit du client n'a pas pu etre enregistre." line 17 col 5
+                   end-if
                    Display "Modification du client reussie. APPUYEZ SUR ENTREE." line 18 col 5
                    accept optionCreationClient
                    move 0 to optionCreationClient
@@ -2168,6 +2968,11 @@
                    else
                        accept menu-Liste-Beneficiaire
                    end-if
+
+                   if optionVisualisation = 'e' AND rechercheBeneficiaire <> 1
+                       perform exporterListeClients
+                   end-if
+
                    if optionVisualisation = 's' AND pageCourante < pagesTotales
                        move 'ok' to optionIs
                        ADD 1 to pageCourante
@@ -2210,6 +3015,23 @@
            move 1 to optionVisualisation.
            continue.
 
+      *    Export de la liste complete des clients de la recherche en cours (pas seulement la page affichee) dans un fichier a plat delimite par ";"
+       exporterListeClients.
+           move 1 to indiceTabExport.
+           OPEN OUTPUT ExportClients.
+           MOVE "codeClient;nom;prenom;adresse;codePostal;ville;JJ;MM;AAAA" to LigneExportClients.
+           WRITE LigneExportClients.
+           perform until indiceTabExport > tailleTab
+               STRING codeClientL(indiceTabExport) ";" nomL(indiceTabExport) ";" prenomL(indiceTabExport) ";" adresseL(indiceTabExport) ";"
+                 codePostalL(indiceTabExport) ";" villeL(indiceTabExport) ";" JJ of dateNaissanceL(indiceTabExport) ";" MM of dateNaissanceL(indiceTabExport) ";"
+                 AAAA of dateNaissanceL(indiceTabExport) INTO LigneExportClients
+               WRITE LigneExportClients
+               add 1 to indiceTabExport
+           end-perform.
+           CLOSE ExportClients.
+           DISPLAY "Export de la liste des clients effectue dans EXPORT-CLIENTS.TXT. APPUYEZ SUR ENTREE" line 19 col 5.
+           accept optionVisualisation line 19 col 5.
+
        menuDetailClient.
            display menu-detail-client.
            move 0 to optionDetailClient.
@@ -2253,10 +3075,135 @@
 
        suppression-trt.
            move 0 to optionSuppression.
-           continue.
+           move spaces to codeClient of clientCourant.
+           display menu-suppression.
+           accept menu-suppression.
+
+           evaluate optionSuppression
+               when 1
+                   perform suppressionClient
+               when 2
+                   perform suppressionContrat
+               when 3
+                   perform suppressionSinistre
+               when 0
+                   continue
+           end-evaluate.
 
        suppression-fin.
-           continue.
+           move 1 to option.
+
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+      * Archivage et suppression d'un client ; refusée si le client a encore des contrats actifs
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+       suppressionClient.
+           move 0 to nbContratsActifs.
+           EXEC sql
+             select count(*) into :nbContratsActifs from contrats where codeClient = :clientCourant.codeClient and validite = 1
+           END-EXEC
+
+           if nbContratsActifs > 0 then
+               DISPLAY "Suppression impossible : ce client a encore des contrats actifs. APPUYEZ SUR ENTREE" line 18 col 5
+               accept optionSuppression
+               move 1 to optionSuppression
+           else
+               EXEC sql
+                 insert into clientsArchives (codeClient, nom, prenom, dateNaissance, adresse, codePostal, ville)
+                 select codeClient, nom, prenom, dateNaissance, adresse, codePostal, ville from clients where codeClient = :clientCourant.codeClient
+               END-EXEC
+               move SQLCODE to sqlcodeArchivage
+
+      *        On ne supprime l'original que si la copie dans la table d'archives a bien ete ecrite, sinon la suppression serait une perte de donnees
+               if sqlcodeArchivage >= 0
+                   EXEC sql
+                     delete from clients where codeClient = :clientCourant.codeClient
+                   END-EXEC
+                   if SQLCODE >= 0
+                       DISPLAY "Client archive et supprime. APPUYEZ SUR ENTREE" line 18 col 5
+                       accept optionSuppression
+                       move 1 to optionSuppression
+                   else
+                       DISPLAY "Suppression impossible : client introuvable. APPUYEZ SUR ENTREE" line 18 col 5
+                       accept optionSuppression
+                       move 1 to optionSuppression
+                   end-if
+               else
+                   DISPLAY "Suppression annulee : l'archivage du client a echoue. APPUYEZ SUR ENTREE" line 18 col 5
+                   accept optionSuppression
+                   move 1 to optionSuppression
+               end-if
+           end-if.
+
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+      * Archivage et suppression d'un contrat ; refusée si le contrat a encore des sinistres non traités
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+       suppressionContrat.
+           move 0 to nbSinistresContrat.
+           EXEC sql
+             select count(*) into :nbSinistresContrat from sinistres where codeContrat = :clientCourant.codeClient
+           END-EXEC
+
+           if nbSinistresContrat > 0 then
+               DISPLAY "Suppression impossible : ce contrat a encore des sinistres ouverts. APPUYEZ SUR ENTREE" line 18 col 5
+               accept optionSuppression
+               move 1 to optionSuppression
+           else
+               EXEC sql
+                 insert into contratsArchives (codeContrat, codeClient, IT, PE, IA, MT, CH, AV, FRIT, FRPE, FRIA, FRMT, FRCH, dateSignature, validite, capitalAssure, contratRegle)
+                 select codeContrat, codeClient, IT, PE, IA, MT, CH, AV, FRIT, FRPE, FRIA, FRMT, FRCH, dateSignature, validite, capitalAssure, contratRegle from contrats where codeContrat = :clientCourant.codeClient
+               END-EXEC
+               move SQLCODE to sqlcodeArchivage
+
+      *        On ne supprime l'original que si la copie dans la table d'archives a bien ete ecrite, sinon la suppression serait une perte de donnees
+               if sqlcodeArchivage >= 0
+                   EXEC sql
+                     delete from contrats where codeContrat = :clientCourant.codeClient
+                   END-EXEC
+                   if SQLCODE >= 0
+                       DISPLAY "Contrat archive et supprime. APPUYEZ SUR ENTREE" line 18 col 5
+                       accept optionSuppression
+                       move 1 to optionSuppression
+                   else
+                       DISPLAY "Suppression impossible : contrat introuvable. APPUYEZ SUR ENTREE" line 18 col 5
+                       accept optionSuppression
+                       move 1 to optionSuppression
+                   end-if
+               else
+                   DISPLAY "Suppression annulee : l'archivage du contrat a echoue. APPUYEZ SUR ENTREE" line 18 col 5
+                   accept optionSuppression
+                   move 1 to optionSuppression
+               end-if
+           end-if.
+
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+      * Archivage et suppression d'un sinistre
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+       suppressionSinistre.
+           EXEC sql
+             insert into sinistresArchives (codeSinistre, codeClient, codeContrat, typeSinistre, dateDuSinistre, prejudice, remboursable)
+             select codeSinistre, codeClient, codeContrat, typeSinistre, dateDuSinistre, prejudice, remboursable from sinistres where codeSinistre = :clientCourant.codeClient
+           END-EXEC
+           move SQLCODE to sqlcodeArchivage.
+
+      *    On ne supprime l'original que si la copie dans la table d'archives a bien ete ecrite, sinon la suppression serait une perte de donnees
+           if sqlcodeArchivage >= 0
+               EXEC sql
+                 delete from sinistres where codeSinistre = :clientCourant.codeClient
+               END-EXEC
+               if SQLCODE >= 0
+                   DISPLAY "Sinistre archive et supprime. APPUYEZ SUR ENTREE" line 18 col 5
+                   accept optionSuppression
+                   move 1 to optionSuppression
+               else
+                   DISPLAY "Suppression impossible : sinistre introuvable. APPUYEZ SUR ENTREE" line 18 col 5
+                   accept optionSuppression
+                   move 1 to optionSuppression
+               end-if
+           else
+               DISPLAY "Suppression annulee : l'archivage du sinistre a echoue. APPUYEZ SUR ENTREE" line 18 col 5
+               accept optionSuppression
+               move 1 to optionSuppression
+           end-if.
 
       ** add other procedures here
        END PROGRAM YOUR-PROGRAM-NAME.
