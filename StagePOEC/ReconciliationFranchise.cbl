@@ -0,0 +1,197 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Traitement de fin de mois qui parcourt les contrats et
+      *          leurs sinistres pour produire, par contrat et par type
+      *          de sinistre (IT/PE/IA/MT/CH), le prejudice total
+      *          declare, le montant total rembourse et la franchise
+      *          restante, afin que la comptabilite n'ait pas a
+      *          reparcourir les ecrans contrat par contrat.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. ReconciliationFranchise.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT RapportFranchise ASSIGN TO "RECONCILIATION-FRANCHISE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD RapportFranchise.
+       01 LigneRapport PIC x(100).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 DateSysteme.
+         03 Annee PIC 99.
+         03 Mois PIC 99.
+         03 Jour PIC 99.
+
+       01 WS-CURRENT-DATE-DATA.
+         05 WS-CURRENT-DATE.
+           10 WS-CURRENT-YEAR PIC 9(4).
+
+       01 contratCourant.
+         03 codeContrat PIC x(36).
+         03 franchise.
+           04 FRIT PIC 9999.
+           04 FRPE PIC 9999.
+           04 FRIA PIC 9999.
+           04 FRMT PIC 9999.
+           04 FRCH PIC 9999.
+
+      *    Cumuls du prejudice et du remboursement par type de sinistre pour le contrat en cours
+       01 cumulsSinistresContrat.
+         03 totalPrejudiceIT PIC 9(9).
+         03 totalRembourseIT PIC 9(9).
+         03 totalPrejudicePE PIC 9(9).
+         03 totalRemboursePE PIC 9(9).
+         03 totalPrejudiceIA PIC 9(9).
+         03 totalRembourseIA PIC 9(9).
+         03 totalPrejudiceMT PIC 9(9).
+         03 totalRembourseMT PIC 9(9).
+         03 totalPrejudiceCH PIC 9(9).
+         03 totalRembourseCH PIC 9(9).
+
+       77 nbContratsTraites PIC 9(9) value 0.
+
+      * Déclaration des variables SQL Server
+       77 nomVariableEnvironnementCnx PIC x(20).
+       77 CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      **
+      * Traitement de fin de mois de reconciliation franchise/sinistres
+      **
+       reconciliationFranchise.
+           perform reconciliationFranchise-init.
+           perform reconciliationFranchise-trt.
+           perform reconciliationFranchise-fin.
+
+       reconciliationFranchise-init.
+           accept DateSysteme FROM DATE.
+           MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA.
+      *    Connexion à la base de données
+           MOVE
+             "Trusted_Connection=yes;Database=stagePOECCobol;server=DESKTOP-G3KGIN3\SQLEXPRESS;factory=System.Data.SqlClient;"
+             to cnxDb.
+      *    Chaine de connexion surchargeable par variable d'environnement, pour ne pas recompiler a chaque poste/environnement
+           MOVE "STAGEPOEC_CNXDB" TO nomVariableEnvironnementCnx
+           DISPLAY nomVariableEnvironnementCnx UPON ENVIRONMENT-NAME
+           ACCEPT cnxDb FROM ENVIRONMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           exec sql
+               Connect using :CnxDb
+           end-exec.
+      *    Choix de l'autocommit
+           EXEC SQL
+               SET AUTOCOMMIT ON
+           End-EXEC.
+
+           OPEN OUTPUT RapportFranchise.
+           STRING "RECONCILIATION CLAIMS / FRANCHISE - MOIS " Mois of DateSysteme "/" WS-CURRENT-YEAR INTO LigneRapport.
+           WRITE LigneRapport.
+           STRING "Date d'execution : " Jour of DateSysteme "/" Mois of DateSysteme "/" WS-CURRENT-YEAR INTO LigneRapport.
+           WRITE LigneRapport.
+           MOVE " " to LigneRapport.
+           WRITE LigneRapport.
+           MOVE "Contrat                              TypeSin  PrejudiceTotal  RembourseTotal  FranchiseRestante" to LigneRapport.
+           WRITE LigneRapport.
+
+      *    Les contrats d'assurance vie (AV = 1) n'ont pas de franchise par type de sinistre (FRxx n'est jamais renseigne
+      *    a la creation d'un contrat AV) : on les exclut pour ne pas remonter de NULL dans les variables hotes non signees
+           EXEC sql
+             declare CursorContratsReconciliation cursor for
+             select codeContrat, FRIT, FRPE, FRIA, FRMT, FRCH
+             from contrats
+             where AV = 0
+           END-EXEC
+           EXEC sql
+             open CursorContratsReconciliation
+           END-EXEC.
+
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+      * Pour chaque contrat, on cumule par type de sinistre le prejudice declare et le remboursement
+      * deja effectue (la somme des prejudices deja deduits de la franchise, cf declarationSinistre-trt
+      * et modificationSinistre-trt), puis on ecrit la franchise restante telle que deja persistee sur
+      * le contrat
+      ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** ** *
+       reconciliationFranchise-trt.
+           perform until SQLCODE <> 0
+               EXEC sql
+                 fetch CursorContratsReconciliation into :contratCourant.codeContrat,
+                   :contratCourant.FRIT, :contratCourant.FRPE, :contratCourant.FRIA,
+                   :contratCourant.FRMT, :contratCourant.FRCH
+               END-EXEC
+               if SQLCODE >= 0 then
+                   initialize cumulsSinistresContrat
+
+                   EXEC sql
+                     select COALESCE(SUM(prejudice),0) into :totalPrejudiceIT from sinistres
+                     where codeContrat = :contratCourant.codeContrat and typeSinistre = 'IT'
+                   END-EXEC
+                   EXEC sql
+                     select COALESCE(SUM(prejudice),0) into :totalPrejudicePE from sinistres
+                     where codeContrat = :contratCourant.codeContrat and typeSinistre = 'PE'
+                   END-EXEC
+                   EXEC sql
+                     select COALESCE(SUM(prejudice),0) into :totalPrejudiceIA from sinistres
+                     where codeContrat = :contratCourant.codeContrat and typeSinistre = 'IA'
+                   END-EXEC
+                   EXEC sql
+                     select COALESCE(SUM(prejudice),0) into :totalPrejudiceMT from sinistres
+                     where codeContrat = :contratCourant.codeContrat and typeSinistre = 'MT'
+                   END-EXEC
+                   EXEC sql
+                     select COALESCE(SUM(prejudice),0) into :totalPrejudiceCH from sinistres
+                     where codeContrat = :contratCourant.codeContrat and typeSinistre = 'CH'
+                   END-EXEC
+
+      *            Le remboursement effectue est, pour ce systeme, le prejudice integralement deduit de la franchise a la declaration
+                   move totalPrejudiceIT to totalRembourseIT
+                   move totalPrejudicePE to totalRemboursePE
+                   move totalPrejudiceIA to totalRembourseIA
+                   move totalPrejudiceMT to totalRembourseMT
+                   move totalPrejudiceCH to totalRembourseCH
+
+                   STRING codeContrat of contratCourant "  IT       " totalPrejudiceIT "      " totalRembourseIT "      " FRIT of contratCourant INTO LigneRapport
+                   WRITE LigneRapport
+                   STRING codeContrat of contratCourant "  PE       " totalPrejudicePE "      " totalRemboursePE "      " FRPE of contratCourant INTO LigneRapport
+                   WRITE LigneRapport
+                   STRING codeContrat of contratCourant "  IA       " totalPrejudiceIA "      " totalRembourseIA "      " FRIA of contratCourant INTO LigneRapport
+                   WRITE LigneRapport
+                   STRING codeContrat of contratCourant "  MT       " totalPrejudiceMT "      " totalRembourseMT "      " FRMT of contratCourant INTO LigneRapport
+                   WRITE LigneRapport
+                   STRING codeContrat of contratCourant "  CH       " totalPrejudiceCH "      " totalRembourseCH "      " FRCH of contratCourant INTO LigneRapport
+                   WRITE LigneRapport
+
+                   add 1 to nbContratsTraites
+               end-if
+           end-perform.
+
+       reconciliationFranchise-fin.
+           EXEC sql
+             close CursorContratsReconciliation
+           END-EXEC.
+           MOVE " " to LigneRapport.
+           WRITE LigneRapport.
+           STRING "Contrats traites : " nbContratsTraites INTO LigneRapport.
+           WRITE LigneRapport.
+           CLOSE RapportFranchise.
+           DISPLAY "Traitement termine. Contrats traites : " nbContratsTraites.
+           STOP RUN.
