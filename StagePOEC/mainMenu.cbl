@@ -9,7 +9,7 @@
 
        procedure division.
 
-       Menu.
+       Menu-Ppal.
            perform Menu-Init.
            perform Menu-Trt until option = 0.
            perform Menu-Fin.
@@ -22,6 +22,13 @@
            MOVE
            "Trusted_Connection=yes;Database=stagePOECCobol;server=DESKTOP-G3KGIN3\SQLEXPRESS;factory=System.Data.SqlClient;"
              to cnxDb.
+      *    Chaine de connexion surchargeable par variable d'environnement, pour ne pas recompiler a chaque poste/environnement
+           MOVE "STAGEPOEC_CNXDB" TO nomVariableEnvironnementCnx
+           DISPLAY nomVariableEnvironnementCnx UPON ENVIRONMENT-NAME
+           ACCEPT cnxDb FROM ENVIRONMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
            exec sql
                Connect using :CnxDb
            end-exec.
